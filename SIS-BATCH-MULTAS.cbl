@@ -0,0 +1,150 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    SIS-BATCH-MULTAS.
+       AUTHOR.        JEAN CARLOS.
+       DATE-WRITTEN.  12/02/2025.
+       DATE-COMPILED. 15/02/2025.
+       SECURITY.      APENAS O AUTOR PODE MODIFICA-LO.
+      *REMARKS.       Job de encerramento diário: varre EMPRESTIMOS.DAT
+      *               à procura de empréstimos em atraso, calcula a
+      *               multa de cada um e grava o extrato MULTAS-DIA.DAT.
+      *               Não faz nenhum ACCEPT — destina-se a ser
+      *               disparado por cron/agendador, sem operador.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPRESTIMOS ASSIGN TO 'EMPRESTIMOS.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS EMPRESTIMO-COD
+               FILE STATUS IS WS-FILE-STATUS.
+
+           SELECT MULTAS-DIA ASSIGN TO 'MULTAS-DIA.DAT'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD EMPRESTIMOS.
+       01 REG-EMPRESTIMO.
+           02 EMPRESTIMO-COD           PIC 9(5).
+           02 EMPRESTIMO-USUARIO       PIC 9(5).
+           02 EMPRESTIMO-LIVRO         PIC 9(5).
+           02 EMPRESTIMO-EXEMPLAR      PIC 9(3).
+           02 EMPRESTIMO-DATA-EMP      PIC 9(8).
+           02 EMPRESTIMO-DATA-DEV      PIC 9(8).
+           02 EMPRESTIMO-DATA-ENTREGA  PIC 9(8).
+           02 EMPRESTIMO-STATUS        PIC X(1).
+           02 EMPRESTIMO-RENOVACOES    PIC 9(2).
+           02 EMPRESTIMO-LOTE          PIC 9(5).
+
+       FD MULTAS-DIA.
+       01 REG-MULTA.
+           02 MULTA-DATA-HORA          PIC X(21).
+           02 MULTA-EMPRESTIMO-COD     PIC 9(5).
+           02 MULTA-USUARIO-COD        PIC 9(5).
+           02 MULTA-LIVRO-COD          PIC 9(5).
+           02 MULTA-DIAS-ATRASO        PIC 9(5).
+           02 MULTA-VALOR              PIC 9(7)V99.
+
+       WORKING-STORAGE SECTION.
+       77 WS-FILE-STATUS               PIC X(2)       VALUE SPACES.
+       77 WS-DATA-SISTEMA              PIC X(21).
+       77 WS-VALOR-MULTA-DIA           PIC 9(3)V99    VALUE 0,50.
+       77 WS-HOJE-AAAAMMDD             PIC 9(8)       VALUE 0.
+       77 WS-VENC-AAAAMMDD             PIC 9(8)       VALUE 0.
+       77 WS-DIAS-ATRASO               PIC S9(5)      VALUE 0.
+       77 WS-VALOR-MULTA-EMP           PIC 9(7)V99    VALUE 0.
+       77 WS-REG-EMPRESTIMOS-ATRASO    PIC 9(5)       VALUE 0.
+       77 WS-VALOR-TOTAL-MULTAS        PIC 9(9)V99    VALUE 0.
+
+       PROCEDURE DIVISION.
+
+       MAIN-PROCEDURE.
+           PERFORM PROCESSAR-MULTAS.
+           STOP RUN.
+
+       PROCESSAR-MULTAS.
+           MOVE 0 TO WS-REG-EMPRESTIMOS-ATRASO.
+           MOVE 0 TO WS-VALOR-TOTAL-MULTAS.
+           MOVE FUNCTION CURRENT-DATE TO WS-DATA-SISTEMA
+           MOVE WS-DATA-SISTEMA(1:8) TO WS-HOJE-AAAAMMDD
+
+           PERFORM ABRIR-EMPRESTIMOS.
+           PERFORM ABRIR-MULTAS-DIA.
+
+           DISPLAY "JOB SIS-BATCH-MULTAS INICIADO EM "
+                   WS-DATA-SISTEMA(1:8).
+
+           PERFORM UNTIL WS-FILE-STATUS = "10"
+               READ EMPRESTIMOS NEXT RECORD
+                   AT END MOVE "10" TO WS-FILE-STATUS
+               NOT AT END
+                   IF EMPRESTIMO-STATUS = "E"
+                       PERFORM CALCULAR-DIAS-ATRASO
+                       IF WS-DIAS-ATRASO > 0
+                           PERFORM GRAVAR-MULTA
+                       END-IF
+                   END-IF
+           END-PERFORM.
+
+           CLOSE EMPRESTIMOS.
+           CLOSE MULTAS-DIA.
+
+           DISPLAY "TOTAL DE EMPRÉSTIMOS EM ATRASO: "
+                   WS-REG-EMPRESTIMOS-ATRASO.
+           DISPLAY "VALOR TOTAL EM MULTAS: R$ " WS-VALOR-TOTAL-MULTAS.
+           DISPLAY "EXTRATO GRAVADO EM MULTAS-DIA.DAT.".
+           DISPLAY "JOB SIS-BATCH-MULTAS ENCERRADO.".
+
+       CALCULAR-DIAS-ATRASO.
+           MOVE 0 TO WS-DIAS-ATRASO.
+           MOVE EMPRESTIMO-DATA-DEV TO WS-VENC-AAAAMMDD
+
+           COMPUTE WS-DIAS-ATRASO =
+               FUNCTION INTEGER-OF-DATE(WS-HOJE-AAAAMMDD) -
+               FUNCTION INTEGER-OF-DATE(WS-VENC-AAAAMMDD).
+
+       GRAVAR-MULTA.
+           ADD 1 TO WS-REG-EMPRESTIMOS-ATRASO.
+           COMPUTE WS-VALOR-MULTA-EMP =
+               WS-DIAS-ATRASO * WS-VALOR-MULTA-DIA.
+           ADD WS-VALOR-MULTA-EMP TO WS-VALOR-TOTAL-MULTAS.
+
+           MOVE WS-DATA-SISTEMA        TO MULTA-DATA-HORA.
+           MOVE EMPRESTIMO-COD         TO MULTA-EMPRESTIMO-COD.
+           MOVE EMPRESTIMO-USUARIO     TO MULTA-USUARIO-COD.
+           MOVE EMPRESTIMO-LIVRO       TO MULTA-LIVRO-COD.
+           MOVE WS-DIAS-ATRASO         TO MULTA-DIAS-ATRASO.
+           MOVE WS-VALOR-MULTA-EMP     TO MULTA-VALOR.
+
+           WRITE REG-MULTA.
+
+       ABRIR-EMPRESTIMOS.
+           OPEN I-O EMPRESTIMOS.
+           EVALUATE WS-FILE-STATUS
+               WHEN "00" CONTINUE
+               WHEN "35"
+                   DISPLAY "CRIANDO EMPRESTIMOS.DAT..."
+                   OPEN OUTPUT EMPRESTIMOS
+                   CLOSE EMPRESTIMOS
+                   OPEN I-O EMPRESTIMOS
+               WHEN OTHER
+                   DISPLAY "ERRO AO ABRIR EMPRESTIMOS.DAT! STATUS: "
+                   WS-FILE-STATUS
+                   STOP RUN
+           END-EVALUATE.
+
+       ABRIR-MULTAS-DIA.
+           OPEN OUTPUT MULTAS-DIA.
+           EVALUATE WS-FILE-STATUS
+               WHEN "00" CONTINUE
+               WHEN OTHER
+                   DISPLAY "ERRO AO ABRIR MULTAS-DIA.DAT! STATUS: "
+                   WS-FILE-STATUS
+                   STOP RUN
+           END-EVALUATE.
