@@ -30,6 +30,26 @@
                RECORD KEY IS EMPRESTIMO-COD
                FILE STATUS IS WS-FILE-STATUS.
 
+           SELECT LEMBRETES ASSIGN TO 'LEMBRETES-VENC.DAT'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS.
+
+           SELECT LIVROS-RPT ASSIGN TO WS-LIVROS-RPT-NOME
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS.
+
+           SELECT USUARIOS-RPT ASSIGN TO WS-USUARIOS-RPT-NOME
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS.
+
+           SELECT EMPRESTIMOS-RPT ASSIGN TO WS-EMPRESTIMOS-RPT-NOME
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS.
+
+           SELECT RESUMO-RPT ASSIGN TO WS-RESUMO-RPT-NOME
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
 
@@ -39,7 +59,10 @@
            02 LIVRO-TITULO             PIC X(50).
            02 LIVRO-AUTOR              PIC X(30).
            02 LIVRO-ANO                PIC 9(4).
+           02 LIVRO-ISBN               PIC X(13).
+           02 LIVRO-CATEGORIA          PIC X(20).
            02 LIVRO-STATUS             PIC X(1).
+           02 LIVRO-VALOR-REPOSICAO PIC 9(7)V99.
 
        FD USUARIOS.
        01 REG-USUARIO.
@@ -48,18 +71,46 @@
            02 USUARIO-TELEFONE         PIC X(11).
            02 USUARIO-EMAIL            PIC X(20).
            02 USUARIO-STATUS           PIC X(1).
+           02 USUARIO-CATEGORIA     PIC X(1).
 
        FD EMPRESTIMOS.
        01 REG-EMPRESTIMO.
            02 EMPRESTIMO-COD           PIC 9(5).
            02 EMPRESTIMO-USUARIO       PIC 9(5).
            02 EMPRESTIMO-LIVRO         PIC 9(5).
-           02 EMPRESTIMO-DATA-EMP      PIC X(10).
-           02 EMPRESTIMO-DATA-DEV      PIC X(10).
-           02 EMPRESTIMO-DATA-ENTREGA  PIC X(10).
+           02 EMPRESTIMO-EXEMPLAR      PIC 9(3).
+           02 EMPRESTIMO-DATA-EMP      PIC 9(8).
+           02 EMPRESTIMO-DATA-DEV      PIC 9(8).
+           02 EMPRESTIMO-DATA-ENTREGA  PIC 9(8).
            02 EMPRESTIMO-STATUS        PIC X(1).
+           02 EMPRESTIMO-RENOVACOES    PIC 9(2).
+           02 EMPRESTIMO-LOTE          PIC 9(5).
+
+       FD LEMBRETES.
+       01 REG-LEMBRETE.
+           02 LEMBRETE-EMAIL           PIC X(20).
+           02 LEMBRETE-TELEFONE        PIC X(11).
+           02 LEMBRETE-TITULO          PIC X(50).
+           02 LEMBRETE-DATA-DEV        PIC X(10).
+
+       FD LIVROS-RPT.
+       01 REG-LIVROS-RPT               PIC X(120).
+
+       FD USUARIOS-RPT.
+       01 REG-USUARIOS-RPT             PIC X(120).
+
+       FD EMPRESTIMOS-RPT.
+       01 REG-EMPRESTIMOS-RPT          PIC X(120).
+
+       FD RESUMO-RPT.
+       01 REG-RESUMO-RPT               PIC X(120).
 
        WORKING-STORAGE SECTION.
+       77 WS-LIVROS-RPT-NOME           PIC X(30).
+       77 WS-USUARIOS-RPT-NOME         PIC X(30).
+       77 WS-EMPRESTIMOS-RPT-NOME      PIC X(30).
+       77 WS-RESUMO-RPT-NOME           PIC X(30).
+       77 WS-LINHA-CSV                 PIC X(120).
        77 WS-FILE-STATUS               PIC X(2)       VALUE SPACES.
        77 WS-OPCAO                     PIC X(1)       VALUE 'S'.
        77 WS-REG-CONTADOR              PIC 9(5)       VALUE 0.
@@ -67,6 +118,58 @@
        77 WS-REG-ATIVOS                PIC 9(5)       VALUE 0.
        77 WS-REG-EMPRESTIMOS-ATIVOS    PIC 9(5)       VALUE 0.
 
+       77 WS-VALOR-MULTA-DIA           PIC 9(3)V99    VALUE 0,50.
+       77 WS-HOJE-AAAAMMDD             PIC 9(8)       VALUE 0.
+       77 WS-VENC-AAAAMMDD             PIC 9(8)       VALUE 0.
+       77 WS-DIAS-ATRASO               PIC S9(5)      VALUE 0.
+       77 WS-VALOR-MULTA-EMP           PIC 9(7)V99    VALUE 0.
+       77 WS-REG-EMPRESTIMOS-ATRASO    PIC 9(5)       VALUE 0.
+       77 WS-ATRASO-ACHADO             PIC X(1)       VALUE "N".
+
+       77 WS-DIAS-LEMBRETE             PIC 9(3)       VALUE 3.
+       77 WS-DIAS-RESTANTES            PIC S9(5)      VALUE 0.
+       77 WS-DATA-FMT                  PIC X(10)      VALUE SPACES.
+       77 WS-DATA-FMT-NUM              PIC 9(8)       VALUE 0.
+       77 WS-DATA-FMT2                 PIC X(10)      VALUE SPACES.
+       77 WS-REG-LEMBRETES-GERADOS     PIC 9(5)       VALUE 0.
+
+       01 WS-TAB-ATRASOS.
+           02 WS-ATRASO-QTDE           PIC 9(3)       VALUE 0.
+           02 WS-ATRASO-ITEM OCCURS 200 TIMES INDEXED BY WS-IDX-AT.
+               03 WS-ATRASO-USUARIO    PIC 9(5).
+               03 WS-ATRASO-VALOR      PIC 9(7)V99.
+
+       77 WS-CATEGORIA-ACHADA          PIC X(1)       VALUE "N".
+       01 WS-TAB-CATEGORIAS.
+           02 WS-CATEG-QTDE            PIC 9(3)       VALUE 0.
+           02 WS-CATEG-ITEM OCCURS 100 TIMES INDEXED BY WS-IDX-CAT.
+               03 WS-CATEG-NOME        PIC X(20).
+               03 WS-CATEG-TOTAL       PIC 9(5).
+               03 WS-CATEG-DISPONIVEIS PIC 9(5).
+
+       77 WS-LC-ACHADO                 PIC X(1)       VALUE "N".
+       01 WS-TAB-LIVROS-EMP.
+           02 WS-LC-QTDE               PIC 9(3)       VALUE 0.
+           02 WS-LC-ITEM OCCURS 200 TIMES
+                          INDEXED BY WS-IDX-LC WS-IDX-LC2.
+               03 WS-LC-COD            PIC 9(5).
+               03 WS-LC-TOTAL          PIC 9(5).
+
+       77 WS-UC-ACHADO                 PIC X(1)       VALUE "N".
+       01 WS-TAB-USUARIOS-EMP.
+           02 WS-UC-QTDE               PIC 9(3)       VALUE 0.
+           02 WS-UC-ITEM OCCURS 200 TIMES
+                          INDEXED BY WS-IDX-UC WS-IDX-UC2.
+               03 WS-UC-COD            PIC 9(5).
+               03 WS-UC-TOTAL          PIC 9(5).
+
+       77 WS-TOP-N                     PIC 9(2)       VALUE 10.
+       77 WS-IDX-MAIOR                 PIC 9(3)       VALUE 0.
+       77 WS-VALOR-MAIOR               PIC 9(5)       VALUE 0.
+       77 WS-TEMP-COD                  PIC 9(5)       VALUE 0.
+       77 WS-TEMP-TOTAL                PIC 9(5)       VALUE 0.
+       77 WS-RANKING                   PIC 9(3)       VALUE 0.
+
        PROCEDURE DIVISION.
 
        MAIN-PROCEDURE.
@@ -81,8 +184,13 @@
                DISPLAY "1 - Lista de Livros Disponíveis"
                DISPLAY "2 - Lista de Usuários Cadastrados"
                DISPLAY "3 - Lista de Emprestimos Ativos"
-               DISPLAY "4 - Voltar"
-               DISPLAY "Escolha uma opção (1/2/3/4): "
+               DISPLAY "4 - Relatório de Atrasos"
+               DISPLAY "5 - Relatório de Livros por Categoria"
+               DISPLAY "6 - Exportar Lembretes de Vencimento"
+               DISPLAY "7 - Livros/Leitores Mais Emprestados/Ativos"
+               DISPLAY "8 - Relatório Geral do Dia"
+               DISPLAY "9 - Voltar"
+               DISPLAY "Escolha uma opção (1/2/3/4/5/6/7/8/9): "
                ACCEPT WS-OPCAO
 
                EVALUATE WS-OPCAO
@@ -93,6 +201,16 @@
                    WHEN '3'
                        PERFORM RELATORIO-EMPRESTIMOS
                    WHEN '4'
+                       PERFORM RELATORIO-ATRASOS
+                   WHEN '5'
+                       PERFORM RELATORIO-CATEGORIAS
+                   WHEN '6'
+                       PERFORM EXPORTAR-LEMBRETES
+                   WHEN '7'
+                       PERFORM RELATORIO-MAIS-EMPRESTADOS
+                   WHEN '8'
+                       PERFORM RELATORIO-GERAL-DIA
+                   WHEN '9'
                        MOVE "N" TO WS-OPCAO
                    WHEN OTHER
                        DISPLAY "OPÇÃO INVÁLIDA!"
@@ -144,64 +262,150 @@
                    STOP RUN
            END-EVALUATE.
 
+       ABRIR-LIVROS-RPT.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-HOJE-AAAAMMDD
+           STRING "LIVROS-RPT-" WS-HOJE-AAAAMMDD ".TXT"
+                   DELIMITED BY SIZE INTO WS-LIVROS-RPT-NOME
+           OPEN OUTPUT LIVROS-RPT
+           EVALUATE WS-FILE-STATUS
+               WHEN "00" CONTINUE
+               WHEN OTHER
+                   DISPLAY "ERRO AO ABRIR " WS-LIVROS-RPT-NOME
+                           "! STATUS: " WS-FILE-STATUS
+                   STOP RUN
+           END-EVALUATE.
+
+       ABRIR-USUARIOS-RPT.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-HOJE-AAAAMMDD
+           STRING "USUARIOS-RPT-" WS-HOJE-AAAAMMDD ".TXT"
+                   DELIMITED BY SIZE INTO WS-USUARIOS-RPT-NOME
+           OPEN OUTPUT USUARIOS-RPT
+           EVALUATE WS-FILE-STATUS
+               WHEN "00" CONTINUE
+               WHEN OTHER
+                   DISPLAY "ERRO AO ABRIR " WS-USUARIOS-RPT-NOME
+                           "! STATUS: " WS-FILE-STATUS
+                   STOP RUN
+           END-EVALUATE.
+
+       ABRIR-EMPRESTIMOS-RPT.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-HOJE-AAAAMMDD
+           STRING "EMPRESTIMOS-RPT-" WS-HOJE-AAAAMMDD ".TXT"
+                   DELIMITED BY SIZE INTO WS-EMPRESTIMOS-RPT-NOME
+           OPEN OUTPUT EMPRESTIMOS-RPT
+           EVALUATE WS-FILE-STATUS
+               WHEN "00" CONTINUE
+               WHEN OTHER
+                   DISPLAY "ERRO AO ABRIR " WS-EMPRESTIMOS-RPT-NOME
+                           "! STATUS: " WS-FILE-STATUS
+                   STOP RUN
+           END-EVALUATE.
+
+       ABRIR-RESUMO-RPT.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-HOJE-AAAAMMDD
+           STRING "RESUMO-DIA-" WS-HOJE-AAAAMMDD ".TXT"
+                   DELIMITED BY SIZE INTO WS-RESUMO-RPT-NOME
+           OPEN OUTPUT RESUMO-RPT
+           EVALUATE WS-FILE-STATUS
+               WHEN "00" CONTINUE
+               WHEN OTHER
+                   DISPLAY "ERRO AO ABRIR " WS-RESUMO-RPT-NOME
+                           "! STATUS: " WS-FILE-STATUS
+                   STOP RUN
+           END-EVALUATE.
+
        RELATORIO-LIVROS.
            MOVE 0 TO WS-REG-CONTADOR.
            MOVE 0 TO WS-REG-DISPONIVEIS.
            PERFORM ABRIR-LIVROS
+           PERFORM ABRIR-LIVROS-RPT
 
            DISPLAY "==================================================="
-           DISPLAY "                RELATÓRIO DE LIVROS DISPONÍVEIS    "
+           DISPLAY "           RELATÓRIO DE LIVROS DISPONÍVEIS      "
            DISPLAY "==================================================="
-           DISPLAY " CÓDIGO  |         TÍTULO               |   ANO    "
+           DISPLAY " CÓDIGO  |     TÍTULO             |   ANO      "
            DISPLAY "---------------------------------------------------"
 
+           STRING "CODIGO,TITULO,ANO" DELIMITED BY SIZE
+               INTO WS-LINHA-CSV
+           WRITE REG-LIVROS-RPT FROM WS-LINHA-CSV
+
            PERFORM UNTIL WS-FILE-STATUS = "10"
                READ LIVROS NEXT RECORD
                    AT END MOVE "10" TO WS-FILE-STATUS
                NOT AT END
-                   ADD 1 TO WS-REG-CONTADOR
+                   IF LIVRO-STATUS NOT = "X"
+                       ADD 1 TO WS-REG-CONTADOR
+                   END-IF
                    IF LIVRO-STATUS = "D" THEN
                        ADD 1 TO WS-REG-DISPONIVEIS
                        DISPLAY LIVRO-COD          " | "
                                LIVRO-TITULO(1:30) " | "
                                LIVRO-ANO
+                       STRING LIVRO-COD          DELIMITED BY SIZE
+                              "," DELIMITED BY SIZE
+                              FUNCTION TRIM(LIVRO-TITULO)
+                                                 DELIMITED BY SIZE
+                              "," DELIMITED BY SIZE
+                              LIVRO-ANO          DELIMITED BY SIZE
+                              INTO WS-LINHA-CSV
+                       WRITE REG-LIVROS-RPT FROM WS-LINHA-CSV
                    END-IF
            END-PERFORM.
 
            CLOSE LIVROS.
+           CLOSE LIVROS-RPT.
            DISPLAY "---------------------------------------------------"
            DISPLAY " TOTAL DE LIVROS DISPONÍVEIS: " WS-REG-DISPONIVEIS
            DISPLAY " TOTAL DE LIVROS NO SISTEMA: "  WS-REG-CONTADOR
+           DISPLAY " ARQUIVO GERADO: " WS-LIVROS-RPT-NOME
            DISPLAY "==================================================".
 
        RELATORIO-USUARIOS.
            MOVE 0 TO WS-REG-CONTADOR.
            MOVE 0 TO WS-REG-ATIVOS.
            PERFORM ABRIR-USUARIOS.
+           PERFORM ABRIR-USUARIOS-RPT.
 
            DISPLAY "==================================================="
-           DISPLAY "                RELATÓRIO DE USUÁRIOS ATIVOS       "
+           DISPLAY "          RELATÓRIO DE USUÁRIOS ATIVOS          "
            DISPLAY "==================================================="
-           DISPLAY " CÓDIGO  |         NOME                | TELEFONE  "
+           DISPLAY " CÓDIGO  |       NOME             | TELEFONE    "
            DISPLAY "---------------------------------------------------"
 
+           STRING "CODIGO,NOME,TELEFONE" DELIMITED BY SIZE
+               INTO WS-LINHA-CSV
+           WRITE REG-USUARIOS-RPT FROM WS-LINHA-CSV
+
            PERFORM UNTIL WS-FILE-STATUS = "10"
                READ USUARIOS NEXT RECORD
                    AT END MOVE "10" TO WS-FILE-STATUS
                NOT AT END
-                   ADD 1 TO WS-REG-CONTADOR
+                   IF USUARIO-STATUS NOT = "X"
+                       ADD 1 TO WS-REG-CONTADOR
+                   END-IF
                    IF USUARIO-STATUS = "A" THEN
                        ADD 1 TO WS-REG-ATIVOS
                        DISPLAY USUARIO-COD        " | "
                                USUARIO-NOME(1:30) " | "
                                USUARIO-TELEFONE
+                       STRING USUARIO-COD         DELIMITED BY SIZE
+                              "," DELIMITED BY SIZE
+                              FUNCTION TRIM(USUARIO-NOME)
+                                                  DELIMITED BY SIZE
+                              "," DELIMITED BY SIZE
+                              USUARIO-TELEFONE    DELIMITED BY SIZE
+                              INTO WS-LINHA-CSV
+                       WRITE REG-USUARIOS-RPT FROM WS-LINHA-CSV
                    END-IF
            END-PERFORM.
 
            CLOSE USUARIOS.
+           CLOSE USUARIOS-RPT.
            DISPLAY "---------------------------------------------------"
            DISPLAY " TOTAL DE USUÁRIOS ATIVOS: "      WS-REG-ATIVOS
            DISPLAY " TOTAL DE USUÁRIOS CADASTRADOS: " WS-REG-CONTADOR
+           DISPLAY " ARQUIVO GERADO: " WS-USUARIOS-RPT-NOME
            DISPLAY "==================================================".
 
        RELATORIO-EMPRESTIMOS.
@@ -209,13 +413,18 @@
            PERFORM ABRIR-EMPRESTIMOS.
            PERFORM ABRIR-USUARIOS.
            PERFORM ABRIR-LIVROS.
+           PERFORM ABRIR-EMPRESTIMOS-RPT.
 
            DISPLAY "==================================================="
-           DISPLAY "     RELATÓRIO DE EMPRÉSTIMOS EM ANDAMENTO         "
+           DISPLAY "   RELATÓRIO DE EMPRÉSTIMOS EM ANDAMENTO        "
            DISPLAY "==================================================="
-           DISPLAY "CÓD. EMP  |USUÁRIO      |LIVRO       |  EMP  | DEV "
+           DISPLAY "CÓD. EMP |USUÁRIO    |LIVRO      | EMP  | DEV   "
            DISPLAY "---------------------------------------------------"
 
+           STRING "COD_EMPRESTIMO,USUARIO,LIVRO,DATA_EMP,DATA_DEV"
+                   DELIMITED BY SIZE INTO WS-LINHA-CSV
+           WRITE REG-EMPRESTIMOS-RPT FROM WS-LINHA-CSV
+
            PERFORM UNTIL WS-FILE-STATUS = "10"
                READ EMPRESTIMOS NEXT RECORD
                    AT END MOVE "10" TO WS-FILE-STATUS
@@ -235,18 +444,502 @@
                            TO LIVRO-TITULO
                        END-READ
 
+                       MOVE EMPRESTIMO-DATA-EMP TO WS-DATA-FMT-NUM
+                       PERFORM FORMATAR-DATA
+                       MOVE WS-DATA-FMT TO WS-DATA-FMT2
+                       MOVE EMPRESTIMO-DATA-DEV TO WS-DATA-FMT-NUM
+                       PERFORM FORMATAR-DATA
+
                        DISPLAY EMPRESTIMO-COD      " | "
                                USUARIO-NOME(1:20)  " | "
                                LIVRO-TITULO(1:20)  " | "
-                               EMPRESTIMO-DATA-EMP " | "
-                               EMPRESTIMO-DATA-DEV
+                               WS-DATA-FMT2         " | "
+                               WS-DATA-FMT
+                       STRING EMPRESTIMO-COD        DELIMITED BY SIZE
+                              "," DELIMITED BY SIZE
+                              FUNCTION TRIM(USUARIO-NOME)
+                                                    DELIMITED BY SIZE
+                              "," DELIMITED BY SIZE
+                              FUNCTION TRIM(LIVRO-TITULO)
+                                                    DELIMITED BY SIZE
+                              "," DELIMITED BY SIZE
+                              WS-DATA-FMT2          DELIMITED BY SIZE
+                              "," DELIMITED BY SIZE
+                              WS-DATA-FMT           DELIMITED BY SIZE
+                              INTO WS-LINHA-CSV
+                       WRITE REG-EMPRESTIMOS-RPT FROM WS-LINHA-CSV
                    END-IF
            END-PERFORM.
 
            CLOSE EMPRESTIMOS.
            CLOSE USUARIOS.
            CLOSE LIVROS.
+           CLOSE EMPRESTIMOS-RPT.
            DISPLAY "---------------------------------------------------"
            DISPLAY " TOTAL DE EMPRÉSTIMOS EM ANDAMENTO: "
                                WS-REG-EMPRESTIMOS-ATIVOS
+           DISPLAY " ARQUIVO GERADO: " WS-EMPRESTIMOS-RPT-NOME
+           DISPLAY "==================================================".
+
+       RELATORIO-ATRASOS.
+           MOVE 0 TO WS-REG-EMPRESTIMOS-ATRASO.
+           MOVE 0 TO WS-ATRASO-QTDE.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-HOJE-AAAAMMDD.
+
+           PERFORM ABRIR-EMPRESTIMOS.
+           PERFORM ABRIR-USUARIOS.
+           PERFORM ABRIR-LIVROS.
+
+           DISPLAY "==================================================="
+           DISPLAY "         RELATÓRIO DE ATRASOS                  "
+           DISPLAY "==================================================="
+           DISPLAY "CÓD. EMP |USUÁRIO    |LIVRO      |VENC.  |DIAS  "
+           DISPLAY "---------------------------------------------------"
+
+           PERFORM UNTIL WS-FILE-STATUS = "10"
+               READ EMPRESTIMOS NEXT RECORD
+                   AT END MOVE "10" TO WS-FILE-STATUS
+               NOT AT END
+                   IF EMPRESTIMO-STATUS = "E"
+                       PERFORM CALCULAR-DIAS-ATRASO
+                       IF WS-DIAS-ATRASO > 0
+                           ADD 1 TO WS-REG-EMPRESTIMOS-ATRASO
+                           COMPUTE WS-VALOR-MULTA-EMP =
+                               WS-DIAS-ATRASO * WS-VALOR-MULTA-DIA
+
+                           MOVE EMPRESTIMO-USUARIO TO USUARIO-COD
+                           READ USUARIOS KEY IS USUARIO-COD
+                               INVALID KEY MOVE "USUARIO NAO ENCONTRADO"
+                               TO USUARIO-NOME
+                           END-READ
+
+                           MOVE EMPRESTIMO-LIVRO TO LIVRO-COD
+                           READ LIVROS KEY IS LIVRO-COD
+                               INVALID KEY MOVE "LIVRO NÃO ENCONTRADO"
+                               TO LIVRO-TITULO
+                           END-READ
+
+                           MOVE WS-VENC-AAAAMMDD TO WS-DATA-FMT-NUM
+                           PERFORM FORMATAR-DATA
+
+                           DISPLAY EMPRESTIMO-COD      " | "
+                                   USUARIO-NOME(1:12)  " | "
+                                   LIVRO-TITULO(1:11)  " | "
+                                   WS-DATA-FMT          " | "
+                                   WS-DIAS-ATRASO
+                                   " | R$ " WS-VALOR-MULTA-EMP
+
+                           PERFORM ACUMULAR-MULTA-USUARIO
+                       END-IF
+                   END-IF
+           END-PERFORM.
+
+           CLOSE EMPRESTIMOS.
+           CLOSE USUARIOS.
+           CLOSE LIVROS.
+
+           DISPLAY "---------------------------------------------------"
+           DISPLAY " TOTAL DE EMPRÉSTIMOS EM ATRASO: "
+                               WS-REG-EMPRESTIMOS-ATRASO
+           DISPLAY "---------------------------------------------------"
+           DISPLAY " VALOR TOTAL DEVIDO POR USUÁRIO:"
+           PERFORM VARYING WS-IDX-AT FROM 1 BY 1
+                   UNTIL WS-IDX-AT > WS-ATRASO-QTDE
+               DISPLAY "   USUÁRIO " WS-ATRASO-USUARIO(WS-IDX-AT)
+                       " - R$ " WS-ATRASO-VALOR(WS-IDX-AT)
+           END-PERFORM
+           DISPLAY "==================================================".
+
+       ABRIR-LEMBRETES.
+           OPEN OUTPUT LEMBRETES.
+           EVALUATE WS-FILE-STATUS
+               WHEN "00" CONTINUE
+               WHEN OTHER
+                   DISPLAY "ERRO AO ABRIR LEMBRETES-VENC.DAT! STATUS: "
+                   WS-FILE-STATUS
+                   STOP RUN
+           END-EVALUATE.
+
+       EXPORTAR-LEMBRETES.
+           MOVE 0 TO WS-REG-LEMBRETES-GERADOS.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-HOJE-AAAAMMDD.
+
+           PERFORM ABRIR-EMPRESTIMOS.
+           PERFORM ABRIR-USUARIOS.
+           PERFORM ABRIR-LIVROS.
+           PERFORM ABRIR-LEMBRETES.
+
+           DISPLAY "==================================================="
+           DISPLAY "     EXPORTAÇÃO DE LEMBRETES DE VENCIMENTO      "
+           DISPLAY "==================================================="
+           DISPLAY " (EMPRÉSTIMOS COM VENCIMENTO NOS PRÓXIMOS "
+                   WS-DIAS-LEMBRETE " DIAS)"
+
+           PERFORM UNTIL WS-FILE-STATUS = "10"
+               READ EMPRESTIMOS NEXT RECORD
+                   AT END MOVE "10" TO WS-FILE-STATUS
+               NOT AT END
+                   IF EMPRESTIMO-STATUS = "E"
+                       PERFORM CALCULAR-DIAS-ATRASO
+                       COMPUTE WS-DIAS-RESTANTES = 0 - WS-DIAS-ATRASO
+                       IF WS-DIAS-RESTANTES >= 0
+                               AND WS-DIAS-RESTANTES <= WS-DIAS-LEMBRETE
+                           PERFORM GRAVAR-LEMBRETE
+                       END-IF
+                   END-IF
+           END-PERFORM.
+
+           CLOSE EMPRESTIMOS.
+           CLOSE USUARIOS.
+           CLOSE LIVROS.
+           CLOSE LEMBRETES.
+
+           DISPLAY "---------------------------------------------------"
+           DISPLAY " LEMBRETES GERADOS: " WS-REG-LEMBRETES-GERADOS
+           DISPLAY " ARQUIVO: LEMBRETES-VENC.DAT"
+           DISPLAY "==================================================".
+
+       GRAVAR-LEMBRETE.
+           MOVE EMPRESTIMO-USUARIO TO USUARIO-COD
+           READ USUARIOS KEY IS USUARIO-COD
+               INVALID KEY
+                   MOVE SPACES TO USUARIO-EMAIL
+                   MOVE SPACES TO USUARIO-TELEFONE
+           END-READ
+
+           MOVE EMPRESTIMO-LIVRO TO LIVRO-COD
+           READ LIVROS KEY IS LIVRO-COD
+               INVALID KEY MOVE "LIVRO NÃO ENCONTRADO" TO LIVRO-TITULO
+           END-READ
+
+           MOVE USUARIO-EMAIL     TO LEMBRETE-EMAIL
+           MOVE USUARIO-TELEFONE  TO LEMBRETE-TELEFONE
+           MOVE LIVRO-TITULO      TO LEMBRETE-TITULO
+           MOVE EMPRESTIMO-DATA-DEV TO WS-DATA-FMT-NUM
+           PERFORM FORMATAR-DATA
+           MOVE WS-DATA-FMT         TO LEMBRETE-DATA-DEV
+
+           WRITE REG-LEMBRETE
+           ADD 1 TO WS-REG-LEMBRETES-GERADOS.
+
+       RELATORIO-CATEGORIAS.
+           MOVE 0 TO WS-CATEG-QTDE.
+           PERFORM ABRIR-LIVROS
+
+           DISPLAY "==================================================="
+           DISPLAY "      RELATÓRIO DE LIVROS POR CATEGORIA         "
+           DISPLAY "==================================================="
+
+           PERFORM UNTIL WS-FILE-STATUS = "10"
+               READ LIVROS NEXT RECORD
+                   AT END MOVE "10" TO WS-FILE-STATUS
+               NOT AT END
+                   IF LIVRO-STATUS NOT = "X"
+                       PERFORM ACUMULAR-CATEGORIA
+                   END-IF
+           END-PERFORM.
+
+           CLOSE LIVROS.
+
+           DISPLAY " CATEGORIA           | TOTAL | DISPONÍVEIS"
+           DISPLAY "---------------------------------------------------"
+           PERFORM VARYING WS-IDX-CAT FROM 1 BY 1
+                   UNTIL WS-IDX-CAT > WS-CATEG-QTDE
+               DISPLAY WS-CATEG-NOME(WS-IDX-CAT)       " | "
+                       WS-CATEG-TOTAL(WS-IDX-CAT)       " | "
+                       WS-CATEG-DISPONIVEIS(WS-IDX-CAT)
+           END-PERFORM
+           DISPLAY "==================================================".
+
+       ACUMULAR-CATEGORIA.
+           MOVE "N" TO WS-CATEGORIA-ACHADA.
+           PERFORM VARYING WS-IDX-CAT FROM 1 BY 1
+                   UNTIL WS-IDX-CAT > WS-CATEG-QTDE
+               IF WS-CATEG-NOME(WS-IDX-CAT) = LIVRO-CATEGORIA
+                   ADD 1 TO WS-CATEG-TOTAL(WS-IDX-CAT)
+                   IF LIVRO-STATUS = "D"
+                       ADD 1 TO WS-CATEG-DISPONIVEIS(WS-IDX-CAT)
+                   END-IF
+                   MOVE "S" TO WS-CATEGORIA-ACHADA
+               END-IF
+           END-PERFORM
+
+           IF WS-CATEGORIA-ACHADA = "N" AND WS-CATEG-QTDE < 100
+               ADD 1 TO WS-CATEG-QTDE
+               MOVE LIVRO-CATEGORIA  TO WS-CATEG-NOME(WS-CATEG-QTDE)
+               MOVE 1                TO WS-CATEG-TOTAL(WS-CATEG-QTDE)
+               IF LIVRO-STATUS = "D"
+                   MOVE 1 TO WS-CATEG-DISPONIVEIS(WS-CATEG-QTDE)
+               ELSE
+                   MOVE 0 TO WS-CATEG-DISPONIVEIS(WS-CATEG-QTDE)
+               END-IF
+           END-IF.
+
+       RELATORIO-MAIS-EMPRESTADOS.
+           MOVE 0 TO WS-LC-QTDE.
+           MOVE 0 TO WS-UC-QTDE.
+           PERFORM ABRIR-EMPRESTIMOS.
+           PERFORM ABRIR-USUARIOS.
+           PERFORM ABRIR-LIVROS.
+
+           DISPLAY "==================================================="
+           DISPLAY "  LIVROS MAIS EMPRESTADOS / LEITORES MAIS ATIVOS  "
+           DISPLAY "==================================================="
+
+           PERFORM UNTIL WS-FILE-STATUS = "10"
+               READ EMPRESTIMOS NEXT RECORD
+                   AT END MOVE "10" TO WS-FILE-STATUS
+               NOT AT END
+                   IF EMPRESTIMO-COD NOT = 0
+                       PERFORM ACUMULAR-LIVRO-EMP
+                       PERFORM ACUMULAR-USUARIO-EMP
+                   END-IF
+           END-PERFORM.
+
+           CLOSE EMPRESTIMOS.
+
+           PERFORM ORDENAR-LIVROS-EMP.
+           PERFORM ORDENAR-USUARIOS-EMP.
+
+           DISPLAY " TOP " WS-TOP-N " LIVROS MAIS EMPRESTADOS"
+           DISPLAY "---------------------------------------------------"
+           DISPLAY " POS | LIVRO                    | EMPRÉSTIMOS"
+           PERFORM VARYING WS-IDX-LC FROM 1 BY 1
+                   UNTIL WS-IDX-LC > WS-LC-QTDE
+                      OR WS-IDX-LC > WS-TOP-N
+               MOVE WS-LC-COD(WS-IDX-LC) TO LIVRO-COD
+               READ LIVROS KEY IS LIVRO-COD
+                   INVALID KEY MOVE "LIVRO NÃO ENCONTRADO"
+                   TO LIVRO-TITULO
+               END-READ
+               DISPLAY WS-IDX-LC          " | "
+                       LIVRO-TITULO(1:30) " | "
+                       WS-LC-TOTAL(WS-IDX-LC)
+           END-PERFORM.
+
+           CLOSE LIVROS.
+
+           DISPLAY " TOP " WS-TOP-N " LEITORES MAIS ATIVOS"
+           DISPLAY "---------------------------------------------------"
+           DISPLAY " POS | USUÁRIO                  | EMPRÉSTIMOS"
+           PERFORM VARYING WS-IDX-UC FROM 1 BY 1
+                   UNTIL WS-IDX-UC > WS-UC-QTDE
+                      OR WS-IDX-UC > WS-TOP-N
+               MOVE WS-UC-COD(WS-IDX-UC) TO USUARIO-COD
+               READ USUARIOS KEY IS USUARIO-COD
+                   INVALID KEY MOVE "USUÁRIO NÃO ENCONTRADO"
+                   TO USUARIO-NOME
+               END-READ
+               DISPLAY WS-IDX-UC           " | "
+                       USUARIO-NOME(1:30)  " | "
+                       WS-UC-TOTAL(WS-IDX-UC)
+           END-PERFORM.
+
+           CLOSE USUARIOS.
            DISPLAY "==================================================".
+
+       ACUMULAR-LIVRO-EMP.
+           MOVE "N" TO WS-LC-ACHADO.
+           PERFORM VARYING WS-IDX-LC FROM 1 BY 1
+                   UNTIL WS-IDX-LC > WS-LC-QTDE
+               IF WS-LC-COD(WS-IDX-LC) = EMPRESTIMO-LIVRO
+                   ADD 1 TO WS-LC-TOTAL(WS-IDX-LC)
+                   MOVE "S" TO WS-LC-ACHADO
+               END-IF
+           END-PERFORM
+
+           IF WS-LC-ACHADO = "N" AND WS-LC-QTDE < 200
+               ADD 1 TO WS-LC-QTDE
+               MOVE EMPRESTIMO-LIVRO TO WS-LC-COD(WS-LC-QTDE)
+               MOVE 1                TO WS-LC-TOTAL(WS-LC-QTDE)
+           END-IF.
+
+       ACUMULAR-USUARIO-EMP.
+           MOVE "N" TO WS-UC-ACHADO.
+           PERFORM VARYING WS-IDX-UC FROM 1 BY 1
+                   UNTIL WS-IDX-UC > WS-UC-QTDE
+               IF WS-UC-COD(WS-IDX-UC) = EMPRESTIMO-USUARIO
+                   ADD 1 TO WS-UC-TOTAL(WS-IDX-UC)
+                   MOVE "S" TO WS-UC-ACHADO
+               END-IF
+           END-PERFORM
+
+           IF WS-UC-ACHADO = "N" AND WS-UC-QTDE < 200
+               ADD 1 TO WS-UC-QTDE
+               MOVE EMPRESTIMO-USUARIO TO WS-UC-COD(WS-UC-QTDE)
+               MOVE 1                  TO WS-UC-TOTAL(WS-UC-QTDE)
+           END-IF.
+
+       ORDENAR-LIVROS-EMP.
+           PERFORM VARYING WS-IDX-LC FROM 1 BY 1
+                   UNTIL WS-IDX-LC >= WS-LC-QTDE
+               MOVE WS-IDX-LC TO WS-IDX-MAIOR
+               MOVE WS-LC-TOTAL(WS-IDX-LC) TO WS-VALOR-MAIOR
+               PERFORM VARYING WS-IDX-LC2 FROM WS-IDX-LC BY 1
+                       UNTIL WS-IDX-LC2 > WS-LC-QTDE
+                   IF WS-LC-TOTAL(WS-IDX-LC2) > WS-VALOR-MAIOR
+                       MOVE WS-IDX-LC2 TO WS-IDX-MAIOR
+                       MOVE WS-LC-TOTAL(WS-IDX-LC2) TO WS-VALOR-MAIOR
+                   END-IF
+               END-PERFORM
+               IF WS-IDX-MAIOR NOT = WS-IDX-LC
+                   MOVE WS-LC-COD(WS-IDX-LC)   TO WS-TEMP-COD
+                   MOVE WS-LC-TOTAL(WS-IDX-LC) TO WS-TEMP-TOTAL
+                   MOVE WS-LC-COD(WS-IDX-MAIOR)
+                       TO WS-LC-COD(WS-IDX-LC)
+                   MOVE WS-LC-TOTAL(WS-IDX-MAIOR)
+                       TO WS-LC-TOTAL(WS-IDX-LC)
+                   MOVE WS-TEMP-COD   TO WS-LC-COD(WS-IDX-MAIOR)
+                   MOVE WS-TEMP-TOTAL TO WS-LC-TOTAL(WS-IDX-MAIOR)
+               END-IF
+           END-PERFORM.
+
+       ORDENAR-USUARIOS-EMP.
+           PERFORM VARYING WS-IDX-UC FROM 1 BY 1
+                   UNTIL WS-IDX-UC >= WS-UC-QTDE
+               MOVE WS-IDX-UC TO WS-IDX-MAIOR
+               MOVE WS-UC-TOTAL(WS-IDX-UC) TO WS-VALOR-MAIOR
+               PERFORM VARYING WS-IDX-UC2 FROM WS-IDX-UC BY 1
+                       UNTIL WS-IDX-UC2 > WS-UC-QTDE
+                   IF WS-UC-TOTAL(WS-IDX-UC2) > WS-VALOR-MAIOR
+                       MOVE WS-IDX-UC2 TO WS-IDX-MAIOR
+                       MOVE WS-UC-TOTAL(WS-IDX-UC2) TO WS-VALOR-MAIOR
+                   END-IF
+               END-PERFORM
+               IF WS-IDX-MAIOR NOT = WS-IDX-UC
+                   MOVE WS-UC-COD(WS-IDX-UC)   TO WS-TEMP-COD
+                   MOVE WS-UC-TOTAL(WS-IDX-UC) TO WS-TEMP-TOTAL
+                   MOVE WS-UC-COD(WS-IDX-MAIOR)
+                       TO WS-UC-COD(WS-IDX-UC)
+                   MOVE WS-UC-TOTAL(WS-IDX-MAIOR)
+                       TO WS-UC-TOTAL(WS-IDX-UC)
+                   MOVE WS-TEMP-COD   TO WS-UC-COD(WS-IDX-MAIOR)
+                   MOVE WS-TEMP-TOTAL TO WS-UC-TOTAL(WS-IDX-MAIOR)
+               END-IF
+           END-PERFORM.
+
+       RELATORIO-GERAL-DIA.
+           MOVE 0 TO WS-REG-CONTADOR.
+           MOVE 0 TO WS-REG-DISPONIVEIS.
+           MOVE 0 TO WS-REG-ATIVOS.
+           MOVE 0 TO WS-REG-EMPRESTIMOS-ATIVOS.
+           MOVE 0 TO WS-REG-EMPRESTIMOS-ATRASO.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-HOJE-AAAAMMDD.
+
+           MOVE "00" TO WS-FILE-STATUS.
+           PERFORM ABRIR-LIVROS
+           PERFORM UNTIL WS-FILE-STATUS = "10"
+               READ LIVROS NEXT RECORD
+                   AT END MOVE "10" TO WS-FILE-STATUS
+               NOT AT END
+                   IF LIVRO-STATUS NOT = "X"
+                       ADD 1 TO WS-REG-CONTADOR
+                   END-IF
+                   IF LIVRO-STATUS = "D"
+                       ADD 1 TO WS-REG-DISPONIVEIS
+                   END-IF
+           END-PERFORM.
+           CLOSE LIVROS.
+
+           MOVE "00" TO WS-FILE-STATUS.
+           PERFORM ABRIR-USUARIOS
+           PERFORM UNTIL WS-FILE-STATUS = "10"
+               READ USUARIOS NEXT RECORD
+                   AT END MOVE "10" TO WS-FILE-STATUS
+               NOT AT END
+                   IF USUARIO-STATUS = "A"
+                       ADD 1 TO WS-REG-ATIVOS
+                   END-IF
+           END-PERFORM.
+           CLOSE USUARIOS.
+
+           MOVE "00" TO WS-FILE-STATUS.
+           PERFORM ABRIR-EMPRESTIMOS
+           PERFORM UNTIL WS-FILE-STATUS = "10"
+               READ EMPRESTIMOS NEXT RECORD
+                   AT END MOVE "10" TO WS-FILE-STATUS
+               NOT AT END
+                   IF EMPRESTIMO-STATUS = "E"
+                       ADD 1 TO WS-REG-EMPRESTIMOS-ATIVOS
+                       PERFORM CALCULAR-DIAS-ATRASO
+                       IF WS-DIAS-ATRASO > 0
+                           ADD 1 TO WS-REG-EMPRESTIMOS-ATRASO
+                       END-IF
+                   END-IF
+           END-PERFORM.
+           CLOSE EMPRESTIMOS.
+
+           PERFORM ABRIR-RESUMO-RPT
+
+           DISPLAY "==================================================="
+           DISPLAY "     RELATÓRIO GERAL DO DIA - " WS-HOJE-AAAAMMDD
+           DISPLAY "==================================================="
+           DISPLAY " LIVROS DISPONÍVEIS:       " WS-REG-DISPONIVEIS
+           DISPLAY " LIVROS CADASTRADOS:       " WS-REG-CONTADOR
+           DISPLAY " USUÁRIOS ATIVOS:          " WS-REG-ATIVOS
+           DISPLAY " EMPRÉSTIMOS EM ANDAMENTO: "
+                   WS-REG-EMPRESTIMOS-ATIVOS
+           DISPLAY " EMPRÉSTIMOS EM ATRASO:    "
+                   WS-REG-EMPRESTIMOS-ATRASO
+           DISPLAY "==================================================="
+
+           STRING "RESUMO DO DIA " WS-HOJE-AAAAMMDD DELIMITED BY SIZE
+               INTO WS-LINHA-CSV
+           WRITE REG-RESUMO-RPT FROM WS-LINHA-CSV
+
+           STRING "LIVROS DISPONIVEIS," WS-REG-DISPONIVEIS
+               DELIMITED BY SIZE INTO WS-LINHA-CSV
+           WRITE REG-RESUMO-RPT FROM WS-LINHA-CSV
+
+           STRING "LIVROS CADASTRADOS," WS-REG-CONTADOR
+               DELIMITED BY SIZE INTO WS-LINHA-CSV
+           WRITE REG-RESUMO-RPT FROM WS-LINHA-CSV
+
+           STRING "USUARIOS ATIVOS," WS-REG-ATIVOS
+               DELIMITED BY SIZE INTO WS-LINHA-CSV
+           WRITE REG-RESUMO-RPT FROM WS-LINHA-CSV
+
+           STRING "EMPRESTIMOS ANDAMENTO," WS-REG-EMPRESTIMOS-ATIVOS
+               DELIMITED BY SIZE INTO WS-LINHA-CSV
+           WRITE REG-RESUMO-RPT FROM WS-LINHA-CSV
+
+           STRING "EMPRESTIMOS ATRASO," WS-REG-EMPRESTIMOS-ATRASO
+               DELIMITED BY SIZE INTO WS-LINHA-CSV
+           WRITE REG-RESUMO-RPT FROM WS-LINHA-CSV
+
+           CLOSE RESUMO-RPT.
+
+           DISPLAY " ARQUIVO GERADO: " WS-RESUMO-RPT-NOME.
+
+       FORMATAR-DATA.
+           MOVE WS-DATA-FMT-NUM(1:4) TO WS-DATA-FMT(7:4)
+           MOVE WS-DATA-FMT-NUM(5:2) TO WS-DATA-FMT(4:2)
+           MOVE WS-DATA-FMT-NUM(7:2) TO WS-DATA-FMT(1:2)
+           MOVE "/"                 TO WS-DATA-FMT(3:1)
+           MOVE "/"                 TO WS-DATA-FMT(6:1).
+
+       CALCULAR-DIAS-ATRASO.
+           MOVE 0 TO WS-DIAS-ATRASO.
+           MOVE EMPRESTIMO-DATA-DEV TO WS-VENC-AAAAMMDD
+
+           COMPUTE WS-DIAS-ATRASO =
+               FUNCTION INTEGER-OF-DATE(WS-HOJE-AAAAMMDD) -
+               FUNCTION INTEGER-OF-DATE(WS-VENC-AAAAMMDD).
+
+       ACUMULAR-MULTA-USUARIO.
+           MOVE "N" TO WS-ATRASO-ACHADO.
+           PERFORM VARYING WS-IDX-AT FROM 1 BY 1
+                   UNTIL WS-IDX-AT > WS-ATRASO-QTDE
+               IF WS-ATRASO-USUARIO(WS-IDX-AT) = EMPRESTIMO-USUARIO
+                   ADD WS-VALOR-MULTA-EMP TO WS-ATRASO-VALOR(WS-IDX-AT)
+                   MOVE "S" TO WS-ATRASO-ACHADO
+               END-IF
+           END-PERFORM
+
+           IF WS-ATRASO-ACHADO = "N" AND WS-ATRASO-QTDE < 200
+               ADD 1 TO WS-ATRASO-QTDE
+               MOVE EMPRESTIMO-USUARIO
+                   TO WS-ATRASO-USUARIO(WS-ATRASO-QTDE)
+               MOVE WS-VALOR-MULTA-EMP
+                   TO WS-ATRASO-VALOR(WS-ATRASO-QTDE)
+           END-IF.
