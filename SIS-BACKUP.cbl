@@ -0,0 +1,741 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    SIS-BACKUP.
+       AUTHOR.        JEAN CARLOS.
+       DATE-WRITTEN.  09/08/2026.
+       DATE-COMPILED. 09/08/2026.
+       SECURITY.      APENAS O AUTOR PODE MODIFICA-LO.
+      *REMARKS.       Exporta LIVROS.DAT, USUARIOS.DAT,
+      *               EMPRESTIMOS.DAT, EXEMPLARES.DAT, RESERVAS.DAT
+      *               e OPERADORES.DAT para extratos sequenciais
+      *               recarregáveis, e permite restaurar os seis
+      *               arquivos indexados a partir desses extratos.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LIVROS ASSIGN TO 'LIVROS.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS LIVRO-COD
+               FILE STATUS IS WS-FILE-STATUS.
+
+           SELECT USUARIOS ASSIGN TO 'USUARIOS.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS USUARIO-COD
+               FILE STATUS IS WS-FILE-STATUS.
+
+           SELECT EMPRESTIMOS ASSIGN TO 'EMPRESTIMOS.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS EMPRESTIMO-COD
+               FILE STATUS IS WS-FILE-STATUS.
+
+           SELECT EXEMPLARES ASSIGN TO 'EXEMPLARES.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS EXEMPLAR-CHAVE
+               FILE STATUS IS WS-FILE-STATUS.
+
+           SELECT RESERVAS ASSIGN TO 'RESERVAS.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS RESERVA-COD
+               FILE STATUS IS WS-FILE-STATUS.
+
+           SELECT OPERADORES ASSIGN TO 'OPERADORES.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS OPERADOR-ID
+               FILE STATUS IS WS-FILE-STATUS.
+
+           SELECT AUDITORIA ASSIGN TO 'AUDITORIA.DAT'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS.
+
+           SELECT LIVROS-BKP ASSIGN TO 'LIVROS.BKP'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS.
+
+           SELECT USUARIOS-BKP ASSIGN TO 'USUARIOS.BKP'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS.
+
+           SELECT EMPRESTIMOS-BKP ASSIGN TO 'EMPRESTIMOS.BKP'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS.
+
+           SELECT EXEMPLARES-BKP ASSIGN TO 'EXEMPLARES.BKP'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS.
+
+           SELECT RESERVAS-BKP ASSIGN TO 'RESERVAS.BKP'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS.
+
+           SELECT OPERADORES-BKP ASSIGN TO 'OPERADORES.BKP'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD LIVROS.
+       01 REG-LIVRO.
+           02 LIVRO-COD                PIC 9(5).
+           02 LIVRO-TITULO             PIC X(50).
+           02 LIVRO-AUTOR              PIC X(30).
+           02 LIVRO-ANO                PIC 9(4).
+           02 LIVRO-ISBN               PIC X(13).
+           02 LIVRO-CATEGORIA          PIC X(20).
+           02 LIVRO-STATUS             PIC X(1).
+           02 LIVRO-VALOR-REPOSICAO    PIC 9(7)V99.
+
+       FD USUARIOS.
+       01 REG-USUARIO.
+           02 USUARIO-COD              PIC 9(5).
+           02 USUARIO-NOME             PIC X(40).
+           02 USUARIO-TELEFONE         PIC X(11).
+           02 USUARIO-EMAIL            PIC X(20).
+           02 USUARIO-STATUS           PIC X(1).
+           02 USUARIO-CATEGORIA        PIC X(1).
+
+       FD EMPRESTIMOS.
+       01 REG-EMPRESTIMO.
+           02 EMPRESTIMO-COD           PIC 9(5).
+           02 EMPRESTIMO-USUARIO       PIC 9(5).
+           02 EMPRESTIMO-LIVRO         PIC 9(5).
+           02 EMPRESTIMO-EXEMPLAR      PIC 9(3).
+           02 EMPRESTIMO-DATA-EMP      PIC 9(8).
+           02 EMPRESTIMO-DATA-DEV      PIC 9(8).
+           02 EMPRESTIMO-DATA-ENTREGA  PIC 9(8).
+           02 EMPRESTIMO-STATUS        PIC X(1).
+           02 EMPRESTIMO-RENOVACOES    PIC 9(2).
+           02 EMPRESTIMO-LOTE          PIC 9(5).
+
+       FD EXEMPLARES.
+       01 REG-EXEMPLAR.
+           02 EXEMPLAR-CHAVE.
+               03 EXEMPLAR-LIVRO-COD   PIC 9(5).
+               03 EXEMPLAR-NUM         PIC 9(3).
+           02 EXEMPLAR-STATUS          PIC X(1).
+
+       FD RESERVAS.
+       01 REG-RESERVA.
+           02 RESERVA-COD              PIC 9(5).
+           02 RESERVA-LIVRO            PIC 9(5).
+           02 RESERVA-USUARIO          PIC 9(5).
+           02 RESERVA-DATA             PIC X(10).
+           02 RESERVA-STATUS           PIC X(1).
+
+       FD OPERADORES.
+       01 REG-OPERADOR.
+           02 OPERADOR-ID              PIC X(10).
+           02 OPERADOR-SENHA           PIC X(10).
+           02 OPERADOR-NOME            PIC X(30).
+           02 OPERADOR-STATUS          PIC X(1).
+
+       FD AUDITORIA.
+       01 REG-AUDITORIA.
+           02 AUD-DATA-HORA           PIC X(21).
+           02 AUD-PROGRAMA            PIC X(15).
+           02 AUD-OPERACAO            PIC X(10).
+           02 AUD-CHAVE               PIC X(10).
+           02 AUD-STATUS-ANTERIOR     PIC X(1).
+           02 AUD-OPERADOR            PIC X(10).
+
+       FD LIVROS-BKP.
+       01 REG-LIVRO-BKP.
+           02 LIVRO-BKP-COD                PIC 9(5).
+           02 LIVRO-BKP-TITULO             PIC X(50).
+           02 LIVRO-BKP-AUTOR              PIC X(30).
+           02 LIVRO-BKP-ANO                PIC 9(4).
+           02 LIVRO-BKP-ISBN               PIC X(13).
+           02 LIVRO-BKP-CATEGORIA          PIC X(20).
+           02 LIVRO-BKP-STATUS             PIC X(1).
+           02 LIVRO-BKP-VALOR-REPOSICAO    PIC 9(7)V99.
+
+       FD USUARIOS-BKP.
+       01 REG-USUARIO-BKP.
+           02 USUARIO-BKP-COD              PIC 9(5).
+           02 USUARIO-BKP-NOME             PIC X(40).
+           02 USUARIO-BKP-TELEFONE         PIC X(11).
+           02 USUARIO-BKP-EMAIL            PIC X(20).
+           02 USUARIO-BKP-STATUS           PIC X(1).
+           02 USUARIO-BKP-CATEGORIA        PIC X(1).
+
+       FD EMPRESTIMOS-BKP.
+       01 REG-EMPRESTIMO-BKP.
+           02 EMPRESTIMO-BKP-COD           PIC 9(5).
+           02 EMPRESTIMO-BKP-USUARIO       PIC 9(5).
+           02 EMPRESTIMO-BKP-LIVRO         PIC 9(5).
+           02 EMPRESTIMO-BKP-EXEMPLAR      PIC 9(3).
+           02 EMPRESTIMO-BKP-DATA-EMP      PIC 9(8).
+           02 EMPRESTIMO-BKP-DATA-DEV      PIC 9(8).
+           02 EMPRESTIMO-BKP-DATA-ENTREGA  PIC 9(8).
+           02 EMPRESTIMO-BKP-STATUS        PIC X(1).
+           02 EMPRESTIMO-BKP-RENOVACOES    PIC 9(2).
+           02 EMPRESTIMO-BKP-LOTE          PIC 9(5).
+
+       FD EXEMPLARES-BKP.
+       01 REG-EXEMPLAR-BKP.
+           02 EXEMPLAR-BKP-LIVRO-COD  PIC 9(5).
+           02 EXEMPLAR-BKP-NUM        PIC 9(3).
+           02 EXEMPLAR-BKP-STATUS     PIC X(1).
+
+       FD RESERVAS-BKP.
+       01 REG-RESERVA-BKP.
+           02 RESERVA-BKP-COD          PIC 9(5).
+           02 RESERVA-BKP-LIVRO        PIC 9(5).
+           02 RESERVA-BKP-USUARIO      PIC 9(5).
+           02 RESERVA-BKP-DATA         PIC X(10).
+           02 RESERVA-BKP-STATUS       PIC X(1).
+
+       FD OPERADORES-BKP.
+       01 REG-OPERADOR-BKP.
+           02 OPERADOR-BKP-ID          PIC X(10).
+           02 OPERADOR-BKP-SENHA       PIC X(10).
+           02 OPERADOR-BKP-NOME        PIC X(30).
+           02 OPERADOR-BKP-STATUS      PIC X(1).
+
+       WORKING-STORAGE SECTION.
+       77 WS-FILE-STATUS         PIC X(2)       VALUE SPACES.
+       77 WS-OPCAO               PIC X(1)       VALUE 'S'.
+       77 WS-QTDE-LIVROS         PIC 9(5)       VALUE 0.
+       77 WS-QTDE-USUARIOS       PIC 9(5)       VALUE 0.
+       77 WS-QTDE-EMPRESTIMOS    PIC 9(5)       VALUE 0.
+       77 WS-QTDE-EXEMPLARES     PIC 9(5)       VALUE 0.
+       77 WS-QTDE-RESERVAS       PIC 9(5)       VALUE 0.
+       77 WS-QTDE-OPERADORES     PIC 9(5)       VALUE 0.
+       77 WS-AUD-DATA-HORA       PIC X(21).
+       77 WS-AUD-OPERACAO        PIC X(10).
+       77 WS-AUD-CHAVE           PIC X(10).
+       77 WS-AUD-STATUS-ANT      PIC X(1)       VALUE SPACES.
+       77 WS-OPERADOR-ATUAL      PIC X(10)      VALUE SPACES.
+
+       PROCEDURE DIVISION.
+
+       MAIN-PROCEDURE.
+           ACCEPT WS-OPERADOR-ATUAL FROM COMMAND-LINE.
+           PERFORM MENU.
+           STOP RUN.
+
+       MENU.
+           PERFORM UNTIL WS-OPCAO = "N"
+               DISPLAY "-------------------------------------"
+               DISPLAY "   BACKUP / RESTAURAÇÃO DE DADOS    "
+               DISPLAY "-------------------------------------"
+               DISPLAY "1 - Fazer Backup"
+               DISPLAY "2 - Restaurar Backup"
+               DISPLAY "3 - Voltar"
+               DISPLAY "Escolha uma opção (1/2/3): "
+               ACCEPT WS-OPCAO
+
+               EVALUATE WS-OPCAO
+                   WHEN '1'
+                       PERFORM FAZER-BACKUP
+                   WHEN '2'
+                       PERFORM RESTAURAR-BACKUP
+                   WHEN '3'
+                       MOVE "N" TO WS-OPCAO
+                   WHEN OTHER
+                       DISPLAY "OPÇÃO INVÁLIDA!"
+               END-EVALUATE
+           END-PERFORM.
+
+       FAZER-BACKUP.
+           PERFORM BACKUP-LIVROS.
+           PERFORM BACKUP-USUARIOS.
+           PERFORM BACKUP-EMPRESTIMOS.
+           PERFORM BACKUP-EXEMPLARES.
+           PERFORM BACKUP-RESERVAS.
+           PERFORM BACKUP-OPERADORES.
+           MOVE "BACKUP"   TO WS-AUD-OPERACAO
+           MOVE SPACES     TO WS-AUD-CHAVE
+           MOVE SPACES     TO WS-AUD-STATUS-ANT
+           PERFORM REGISTRAR-AUDITORIA
+           DISPLAY "BACKUP CONCLUÍDO.".
+
+       BACKUP-LIVROS.
+           MOVE 0    TO WS-QTDE-LIVROS.
+           MOVE "00" TO WS-FILE-STATUS.
+
+           OPEN INPUT LIVROS.
+           EVALUATE WS-FILE-STATUS
+               WHEN "00" CONTINUE
+               WHEN OTHER
+                   DISPLAY "LIVROS.DAT NÃO ENCONTRADO. NADA A "
+                           "EXPORTAR."
+                   EXIT PARAGRAPH
+           END-EVALUATE.
+
+           OPEN OUTPUT LIVROS-BKP.
+
+           PERFORM UNTIL WS-FILE-STATUS = "10"
+               READ LIVROS NEXT RECORD
+                   AT END MOVE "10" TO WS-FILE-STATUS
+               NOT AT END
+                   MOVE LIVRO-COD             TO LIVRO-BKP-COD
+                   MOVE LIVRO-TITULO          TO LIVRO-BKP-TITULO
+                   MOVE LIVRO-AUTOR           TO LIVRO-BKP-AUTOR
+                   MOVE LIVRO-ANO             TO LIVRO-BKP-ANO
+                   MOVE LIVRO-ISBN            TO LIVRO-BKP-ISBN
+                   MOVE LIVRO-CATEGORIA       TO LIVRO-BKP-CATEGORIA
+                   MOVE LIVRO-STATUS          TO LIVRO-BKP-STATUS
+                   MOVE LIVRO-VALOR-REPOSICAO
+                       TO LIVRO-BKP-VALOR-REPOSICAO
+                   WRITE REG-LIVRO-BKP
+                   ADD 1 TO WS-QTDE-LIVROS
+           END-PERFORM.
+
+           CLOSE LIVROS.
+           CLOSE LIVROS-BKP.
+           DISPLAY "LIVROS.DAT: " WS-QTDE-LIVROS
+                   " REGISTRO(S) EXPORTADO(S) PARA LIVROS.BKP.".
+
+       BACKUP-USUARIOS.
+           MOVE 0    TO WS-QTDE-USUARIOS.
+           MOVE "00" TO WS-FILE-STATUS.
+
+           OPEN INPUT USUARIOS.
+           EVALUATE WS-FILE-STATUS
+               WHEN "00" CONTINUE
+               WHEN OTHER
+                   DISPLAY "USUARIOS.DAT NÃO ENCONTRADO. NADA A "
+                           "EXPORTAR."
+                   EXIT PARAGRAPH
+           END-EVALUATE.
+
+           OPEN OUTPUT USUARIOS-BKP.
+
+           PERFORM UNTIL WS-FILE-STATUS = "10"
+               READ USUARIOS NEXT RECORD
+                   AT END MOVE "10" TO WS-FILE-STATUS
+               NOT AT END
+                   MOVE USUARIO-COD       TO USUARIO-BKP-COD
+                   MOVE USUARIO-NOME      TO USUARIO-BKP-NOME
+                   MOVE USUARIO-TELEFONE  TO USUARIO-BKP-TELEFONE
+                   MOVE USUARIO-EMAIL     TO USUARIO-BKP-EMAIL
+                   MOVE USUARIO-STATUS    TO USUARIO-BKP-STATUS
+                   MOVE USUARIO-CATEGORIA TO USUARIO-BKP-CATEGORIA
+                   WRITE REG-USUARIO-BKP
+                   ADD 1 TO WS-QTDE-USUARIOS
+           END-PERFORM.
+
+           CLOSE USUARIOS.
+           CLOSE USUARIOS-BKP.
+           DISPLAY "USUARIOS.DAT: " WS-QTDE-USUARIOS
+                   " REGISTRO(S) EXPORTADO(S) PARA USUARIOS.BKP.".
+
+       BACKUP-EMPRESTIMOS.
+           MOVE 0    TO WS-QTDE-EMPRESTIMOS.
+           MOVE "00" TO WS-FILE-STATUS.
+
+           OPEN INPUT EMPRESTIMOS.
+           EVALUATE WS-FILE-STATUS
+               WHEN "00" CONTINUE
+               WHEN OTHER
+                   DISPLAY "EMPRESTIMOS.DAT NÃO ENCONTRADO. NADA A "
+                           "EXPORTAR."
+                   EXIT PARAGRAPH
+           END-EVALUATE.
+
+           OPEN OUTPUT EMPRESTIMOS-BKP.
+
+           PERFORM UNTIL WS-FILE-STATUS = "10"
+               READ EMPRESTIMOS NEXT RECORD
+                   AT END MOVE "10" TO WS-FILE-STATUS
+               NOT AT END
+                   MOVE EMPRESTIMO-COD          TO EMPRESTIMO-BKP-COD
+                   MOVE EMPRESTIMO-USUARIO
+                       TO EMPRESTIMO-BKP-USUARIO
+                   MOVE EMPRESTIMO-LIVRO        TO EMPRESTIMO-BKP-LIVRO
+                   MOVE EMPRESTIMO-EXEMPLAR
+                       TO EMPRESTIMO-BKP-EXEMPLAR
+                   MOVE EMPRESTIMO-DATA-EMP
+                       TO EMPRESTIMO-BKP-DATA-EMP
+                   MOVE EMPRESTIMO-DATA-DEV
+                       TO EMPRESTIMO-BKP-DATA-DEV
+                   MOVE EMPRESTIMO-DATA-ENTREGA
+                       TO EMPRESTIMO-BKP-DATA-ENTREGA
+                   MOVE EMPRESTIMO-STATUS       TO EMPRESTIMO-BKP-STATUS
+                   MOVE EMPRESTIMO-RENOVACOES
+                       TO EMPRESTIMO-BKP-RENOVACOES
+                   MOVE EMPRESTIMO-LOTE         TO EMPRESTIMO-BKP-LOTE
+                   WRITE REG-EMPRESTIMO-BKP
+                   ADD 1 TO WS-QTDE-EMPRESTIMOS
+           END-PERFORM.
+
+           CLOSE EMPRESTIMOS.
+           CLOSE EMPRESTIMOS-BKP.
+           DISPLAY "EMPRESTIMOS.DAT: " WS-QTDE-EMPRESTIMOS
+                   " REGISTRO(S) EXPORTADO(S) PARA EMPRESTIMOS.BKP.".
+
+       BACKUP-EXEMPLARES.
+           MOVE 0    TO WS-QTDE-EXEMPLARES.
+           MOVE "00" TO WS-FILE-STATUS.
+
+           OPEN INPUT EXEMPLARES.
+           EVALUATE WS-FILE-STATUS
+               WHEN "00" CONTINUE
+               WHEN OTHER
+                   DISPLAY "EXEMPLARES.DAT NÃO ENCONTRADO. NADA A "
+                           "EXPORTAR."
+                   EXIT PARAGRAPH
+           END-EVALUATE.
+
+           OPEN OUTPUT EXEMPLARES-BKP.
+
+           PERFORM UNTIL WS-FILE-STATUS = "10"
+               READ EXEMPLARES NEXT RECORD
+                   AT END MOVE "10" TO WS-FILE-STATUS
+               NOT AT END
+                   MOVE EXEMPLAR-LIVRO-COD TO EXEMPLAR-BKP-LIVRO-COD
+                   MOVE EXEMPLAR-NUM       TO EXEMPLAR-BKP-NUM
+                   MOVE EXEMPLAR-STATUS    TO EXEMPLAR-BKP-STATUS
+                   WRITE REG-EXEMPLAR-BKP
+                   ADD 1 TO WS-QTDE-EXEMPLARES
+           END-PERFORM.
+
+           CLOSE EXEMPLARES.
+           CLOSE EXEMPLARES-BKP.
+           DISPLAY "EXEMPLARES.DAT: " WS-QTDE-EXEMPLARES
+                   " REGISTRO(S) EXPORTADO(S) PARA EXEMPLARES.BKP.".
+
+       BACKUP-RESERVAS.
+           MOVE 0    TO WS-QTDE-RESERVAS.
+           MOVE "00" TO WS-FILE-STATUS.
+
+           OPEN INPUT RESERVAS.
+           EVALUATE WS-FILE-STATUS
+               WHEN "00" CONTINUE
+               WHEN OTHER
+                   DISPLAY "RESERVAS.DAT NÃO ENCONTRADO. NADA A "
+                           "EXPORTAR."
+                   EXIT PARAGRAPH
+           END-EVALUATE.
+
+           OPEN OUTPUT RESERVAS-BKP.
+
+           PERFORM UNTIL WS-FILE-STATUS = "10"
+               READ RESERVAS NEXT RECORD
+                   AT END MOVE "10" TO WS-FILE-STATUS
+               NOT AT END
+                   MOVE RESERVA-COD      TO RESERVA-BKP-COD
+                   MOVE RESERVA-LIVRO    TO RESERVA-BKP-LIVRO
+                   MOVE RESERVA-USUARIO  TO RESERVA-BKP-USUARIO
+                   MOVE RESERVA-DATA     TO RESERVA-BKP-DATA
+                   MOVE RESERVA-STATUS   TO RESERVA-BKP-STATUS
+                   WRITE REG-RESERVA-BKP
+                   ADD 1 TO WS-QTDE-RESERVAS
+           END-PERFORM.
+
+           CLOSE RESERVAS.
+           CLOSE RESERVAS-BKP.
+           DISPLAY "RESERVAS.DAT: " WS-QTDE-RESERVAS
+                   " REGISTRO(S) EXPORTADO(S) PARA RESERVAS.BKP.".
+
+       BACKUP-OPERADORES.
+           MOVE 0    TO WS-QTDE-OPERADORES.
+           MOVE "00" TO WS-FILE-STATUS.
+
+           OPEN INPUT OPERADORES.
+           EVALUATE WS-FILE-STATUS
+               WHEN "00" CONTINUE
+               WHEN OTHER
+                   DISPLAY "OPERADORES.DAT NÃO ENCONTRADO. NADA A "
+                           "EXPORTAR."
+                   EXIT PARAGRAPH
+           END-EVALUATE.
+
+           OPEN OUTPUT OPERADORES-BKP.
+
+           PERFORM UNTIL WS-FILE-STATUS = "10"
+               READ OPERADORES NEXT RECORD
+                   AT END MOVE "10" TO WS-FILE-STATUS
+               NOT AT END
+                   MOVE OPERADOR-ID     TO OPERADOR-BKP-ID
+                   MOVE OPERADOR-SENHA  TO OPERADOR-BKP-SENHA
+                   MOVE OPERADOR-NOME   TO OPERADOR-BKP-NOME
+                   MOVE OPERADOR-STATUS TO OPERADOR-BKP-STATUS
+                   WRITE REG-OPERADOR-BKP
+                   ADD 1 TO WS-QTDE-OPERADORES
+           END-PERFORM.
+
+           CLOSE OPERADORES.
+           CLOSE OPERADORES-BKP.
+           DISPLAY "OPERADORES.DAT: " WS-QTDE-OPERADORES
+                   " REGISTRO(S) EXPORTADO(S) PARA OPERADORES.BKP.".
+
+       RESTAURAR-BACKUP.
+           DISPLAY "ATENÇÃO: OS ARQUIVOS ATUAIS SERÃO SUBSTITUÍDOS "
+                   "PELO CONTEÚDO DO BACKUP."
+           DISPLAY "ISSO INCLUI EXEMPLARES.DAT E RESERVAS.DAT; SE O "
+                   "BACKUP FOR ANTIGO, O ESTADO DE EXEMPLARES E "
+                   "RESERVAS RESTAURADO PODE FICAR DESATUALIZADO EM "
+                   "RELAÇÃO AOS DEMAIS ARQUIVOS."
+           DISPLAY "CONFIRMA A RESTAURAÇÃO? (S/N): "
+           ACCEPT WS-OPCAO
+           MOVE FUNCTION UPPER-CASE(WS-OPCAO) TO WS-OPCAO
+           IF WS-OPCAO NOT = "S"
+               DISPLAY "RESTAURAÇÃO CANCELADA."
+               MOVE "S" TO WS-OPCAO
+               EXIT PARAGRAPH
+           END-IF.
+
+           PERFORM RESTAURAR-LIVROS.
+           PERFORM RESTAURAR-USUARIOS.
+           PERFORM RESTAURAR-EMPRESTIMOS.
+           PERFORM RESTAURAR-EXEMPLARES.
+           PERFORM RESTAURAR-RESERVAS.
+           PERFORM RESTAURAR-OPERADORES.
+           MOVE "S" TO WS-OPCAO
+           MOVE "RESTAURAR"   TO WS-AUD-OPERACAO
+           MOVE SPACES        TO WS-AUD-CHAVE
+           MOVE SPACES        TO WS-AUD-STATUS-ANT
+           PERFORM REGISTRAR-AUDITORIA
+           DISPLAY "RESTAURAÇÃO CONCLUÍDA.".
+
+       RESTAURAR-LIVROS.
+           MOVE 0    TO WS-QTDE-LIVROS.
+           MOVE "00" TO WS-FILE-STATUS.
+
+           OPEN INPUT LIVROS-BKP.
+           EVALUATE WS-FILE-STATUS
+               WHEN "00" CONTINUE
+               WHEN OTHER
+                   DISPLAY "LIVROS.BKP NÃO ENCONTRADO. RESTAURAÇÃO "
+                           "DE LIVROS CANCELADA."
+                   EXIT PARAGRAPH
+           END-EVALUATE.
+
+           OPEN OUTPUT LIVROS.
+
+           PERFORM UNTIL WS-FILE-STATUS = "10"
+               READ LIVROS-BKP NEXT RECORD
+                   AT END MOVE "10" TO WS-FILE-STATUS
+               NOT AT END
+                   MOVE LIVRO-BKP-COD          TO LIVRO-COD
+                   MOVE LIVRO-BKP-TITULO       TO LIVRO-TITULO
+                   MOVE LIVRO-BKP-AUTOR        TO LIVRO-AUTOR
+                   MOVE LIVRO-BKP-ANO          TO LIVRO-ANO
+                   MOVE LIVRO-BKP-ISBN         TO LIVRO-ISBN
+                   MOVE LIVRO-BKP-CATEGORIA    TO LIVRO-CATEGORIA
+                   MOVE LIVRO-BKP-STATUS       TO LIVRO-STATUS
+                   MOVE LIVRO-BKP-VALOR-REPOSICAO
+                       TO LIVRO-VALOR-REPOSICAO
+                   WRITE REG-LIVRO
+                   ADD 1 TO WS-QTDE-LIVROS
+           END-PERFORM.
+
+           CLOSE LIVROS-BKP.
+           CLOSE LIVROS.
+           DISPLAY "LIVROS.DAT RESTAURADO: " WS-QTDE-LIVROS
+                   " REGISTRO(S).".
+
+       RESTAURAR-USUARIOS.
+           MOVE 0    TO WS-QTDE-USUARIOS.
+           MOVE "00" TO WS-FILE-STATUS.
+
+           OPEN INPUT USUARIOS-BKP.
+           EVALUATE WS-FILE-STATUS
+               WHEN "00" CONTINUE
+               WHEN OTHER
+                   DISPLAY "USUARIOS.BKP NÃO ENCONTRADO. "
+                           "RESTAURAÇÃO DE USUÁRIOS CANCELADA."
+                   EXIT PARAGRAPH
+           END-EVALUATE.
+
+           OPEN OUTPUT USUARIOS.
+
+           PERFORM UNTIL WS-FILE-STATUS = "10"
+               READ USUARIOS-BKP NEXT RECORD
+                   AT END MOVE "10" TO WS-FILE-STATUS
+               NOT AT END
+                   MOVE USUARIO-BKP-COD       TO USUARIO-COD
+                   MOVE USUARIO-BKP-NOME      TO USUARIO-NOME
+                   MOVE USUARIO-BKP-TELEFONE  TO USUARIO-TELEFONE
+                   MOVE USUARIO-BKP-EMAIL     TO USUARIO-EMAIL
+                   MOVE USUARIO-BKP-STATUS    TO USUARIO-STATUS
+                   MOVE USUARIO-BKP-CATEGORIA TO USUARIO-CATEGORIA
+                   WRITE REG-USUARIO
+                   ADD 1 TO WS-QTDE-USUARIOS
+           END-PERFORM.
+
+           CLOSE USUARIOS-BKP.
+           CLOSE USUARIOS.
+           DISPLAY "USUARIOS.DAT RESTAURADO: " WS-QTDE-USUARIOS
+                   " REGISTRO(S).".
+
+       RESTAURAR-EMPRESTIMOS.
+           MOVE 0    TO WS-QTDE-EMPRESTIMOS.
+           MOVE "00" TO WS-FILE-STATUS.
+
+           OPEN INPUT EMPRESTIMOS-BKP.
+           EVALUATE WS-FILE-STATUS
+               WHEN "00" CONTINUE
+               WHEN OTHER
+                   DISPLAY "EMPRESTIMOS.BKP NÃO ENCONTRADO. "
+                           "RESTAURAÇÃO DE EMPRÉSTIMOS CANCELADA."
+                   EXIT PARAGRAPH
+           END-EVALUATE.
+
+           OPEN OUTPUT EMPRESTIMOS.
+
+           PERFORM UNTIL WS-FILE-STATUS = "10"
+               READ EMPRESTIMOS-BKP NEXT RECORD
+                   AT END MOVE "10" TO WS-FILE-STATUS
+               NOT AT END
+                   MOVE EMPRESTIMO-BKP-COD      TO EMPRESTIMO-COD
+                   MOVE EMPRESTIMO-BKP-USUARIO
+                       TO EMPRESTIMO-USUARIO
+                   MOVE EMPRESTIMO-BKP-LIVRO    TO EMPRESTIMO-LIVRO
+                   MOVE EMPRESTIMO-BKP-EXEMPLAR
+                       TO EMPRESTIMO-EXEMPLAR
+                   MOVE EMPRESTIMO-BKP-DATA-EMP
+                       TO EMPRESTIMO-DATA-EMP
+                   MOVE EMPRESTIMO-BKP-DATA-DEV
+                       TO EMPRESTIMO-DATA-DEV
+                   MOVE EMPRESTIMO-BKP-DATA-ENTREGA
+                       TO EMPRESTIMO-DATA-ENTREGA
+                   MOVE EMPRESTIMO-BKP-STATUS   TO EMPRESTIMO-STATUS
+                   MOVE EMPRESTIMO-BKP-RENOVACOES
+                       TO EMPRESTIMO-RENOVACOES
+                   MOVE EMPRESTIMO-BKP-LOTE     TO EMPRESTIMO-LOTE
+                   WRITE REG-EMPRESTIMO
+                   ADD 1 TO WS-QTDE-EMPRESTIMOS
+           END-PERFORM.
+
+           CLOSE EMPRESTIMOS-BKP.
+           CLOSE EMPRESTIMOS.
+           DISPLAY "EMPRESTIMOS.DAT RESTAURADO: " WS-QTDE-EMPRESTIMOS
+                   " REGISTRO(S).".
+
+       RESTAURAR-EXEMPLARES.
+           MOVE 0    TO WS-QTDE-EXEMPLARES.
+           MOVE "00" TO WS-FILE-STATUS.
+
+           OPEN INPUT EXEMPLARES-BKP.
+           EVALUATE WS-FILE-STATUS
+               WHEN "00" CONTINUE
+               WHEN OTHER
+                   DISPLAY "EXEMPLARES.BKP NÃO ENCONTRADO. "
+                           "RESTAURAÇÃO DE EXEMPLARES CANCELADA."
+                   EXIT PARAGRAPH
+           END-EVALUATE.
+
+           OPEN OUTPUT EXEMPLARES.
+
+           PERFORM UNTIL WS-FILE-STATUS = "10"
+               READ EXEMPLARES-BKP NEXT RECORD
+                   AT END MOVE "10" TO WS-FILE-STATUS
+               NOT AT END
+                   MOVE EXEMPLAR-BKP-LIVRO-COD TO EXEMPLAR-LIVRO-COD
+                   MOVE EXEMPLAR-BKP-NUM       TO EXEMPLAR-NUM
+                   MOVE EXEMPLAR-BKP-STATUS    TO EXEMPLAR-STATUS
+                   WRITE REG-EXEMPLAR
+                   ADD 1 TO WS-QTDE-EXEMPLARES
+           END-PERFORM.
+
+           CLOSE EXEMPLARES-BKP.
+           CLOSE EXEMPLARES.
+           DISPLAY "EXEMPLARES.DAT RESTAURADO: " WS-QTDE-EXEMPLARES
+                   " REGISTRO(S).".
+
+       RESTAURAR-RESERVAS.
+           MOVE 0    TO WS-QTDE-RESERVAS.
+           MOVE "00" TO WS-FILE-STATUS.
+
+           OPEN INPUT RESERVAS-BKP.
+           EVALUATE WS-FILE-STATUS
+               WHEN "00" CONTINUE
+               WHEN OTHER
+                   DISPLAY "RESERVAS.BKP NÃO ENCONTRADO. "
+                           "RESTAURAÇÃO DE RESERVAS CANCELADA."
+                   EXIT PARAGRAPH
+           END-EVALUATE.
+
+           OPEN OUTPUT RESERVAS.
+
+           PERFORM UNTIL WS-FILE-STATUS = "10"
+               READ RESERVAS-BKP NEXT RECORD
+                   AT END MOVE "10" TO WS-FILE-STATUS
+               NOT AT END
+                   MOVE RESERVA-BKP-COD      TO RESERVA-COD
+                   MOVE RESERVA-BKP-LIVRO    TO RESERVA-LIVRO
+                   MOVE RESERVA-BKP-USUARIO  TO RESERVA-USUARIO
+                   MOVE RESERVA-BKP-DATA     TO RESERVA-DATA
+                   MOVE RESERVA-BKP-STATUS   TO RESERVA-STATUS
+                   WRITE REG-RESERVA
+                   ADD 1 TO WS-QTDE-RESERVAS
+           END-PERFORM.
+
+           CLOSE RESERVAS-BKP.
+           CLOSE RESERVAS.
+           DISPLAY "RESERVAS.DAT RESTAURADO: " WS-QTDE-RESERVAS
+                   " REGISTRO(S).".
+
+       RESTAURAR-OPERADORES.
+           MOVE 0    TO WS-QTDE-OPERADORES.
+           MOVE "00" TO WS-FILE-STATUS.
+
+           OPEN INPUT OPERADORES-BKP.
+           EVALUATE WS-FILE-STATUS
+               WHEN "00" CONTINUE
+               WHEN OTHER
+                   DISPLAY "OPERADORES.BKP NÃO ENCONTRADO. "
+                           "RESTAURAÇÃO DE OPERADORES CANCELADA."
+                   EXIT PARAGRAPH
+           END-EVALUATE.
+
+           OPEN OUTPUT OPERADORES.
+
+           PERFORM UNTIL WS-FILE-STATUS = "10"
+               READ OPERADORES-BKP NEXT RECORD
+                   AT END MOVE "10" TO WS-FILE-STATUS
+               NOT AT END
+                   MOVE OPERADOR-BKP-ID     TO OPERADOR-ID
+                   MOVE OPERADOR-BKP-SENHA  TO OPERADOR-SENHA
+                   MOVE OPERADOR-BKP-NOME   TO OPERADOR-NOME
+                   MOVE OPERADOR-BKP-STATUS TO OPERADOR-STATUS
+                   WRITE REG-OPERADOR
+                   ADD 1 TO WS-QTDE-OPERADORES
+           END-PERFORM.
+
+           CLOSE OPERADORES-BKP.
+           CLOSE OPERADORES.
+           DISPLAY "OPERADORES.DAT RESTAURADO: " WS-QTDE-OPERADORES
+                   " REGISTRO(S).".
+
+       ABRIR-AUDITORIA.
+           OPEN EXTEND AUDITORIA.
+           EVALUATE WS-FILE-STATUS
+               WHEN "00" CONTINUE
+               WHEN "05" CONTINUE
+               WHEN "35"
+                   OPEN OUTPUT AUDITORIA
+                   CLOSE AUDITORIA
+                   OPEN EXTEND AUDITORIA
+               WHEN OTHER
+                   DISPLAY "ERRO AO ABRIR AUDITORIA.DAT! STATUS: "
+                   WS-FILE-STATUS
+                   STOP RUN
+           END-EVALUATE.
+
+       REGISTRAR-AUDITORIA.
+           MOVE FUNCTION CURRENT-DATE TO WS-AUD-DATA-HORA
+
+           PERFORM ABRIR-AUDITORIA
+           MOVE WS-AUD-DATA-HORA  TO AUD-DATA-HORA
+           MOVE "SIS-BACKUP"      TO AUD-PROGRAMA
+           MOVE WS-AUD-OPERACAO   TO AUD-OPERACAO
+           MOVE WS-AUD-CHAVE      TO AUD-CHAVE
+           MOVE WS-AUD-STATUS-ANT TO AUD-STATUS-ANTERIOR
+           MOVE WS-OPERADOR-ATUAL TO AUD-OPERADOR
+
+           WRITE REG-AUDITORIA
+
+           CLOSE AUDITORIA.
