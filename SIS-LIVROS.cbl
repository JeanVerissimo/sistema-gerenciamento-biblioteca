@@ -19,6 +19,22 @@
                RECORD KEY IS LIVRO-COD
                FILE STATUS IS WS-FILE-STATUS.
 
+           SELECT EXEMPLARES ASSIGN TO 'EXEMPLARES.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS EXEMPLAR-CHAVE
+               FILE STATUS IS WS-FILE-STATUS.
+
+           SELECT EMPRESTIMOS ASSIGN TO 'EMPRESTIMOS.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS EMPRESTIMO-COD
+               FILE STATUS IS WS-FILE-STATUS.
+
+           SELECT AUDITORIA ASSIGN TO 'AUDITORIA.DAT'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        FD LIVROS.
@@ -27,22 +43,80 @@
            02 LIVRO-TITULO      PIC X(50).
            02 LIVRO-AUTOR       PIC X(30).
            02 LIVRO-ANO         PIC 9(4).
+           02 LIVRO-ISBN        PIC X(13).
+           02 LIVRO-CATEGORIA   PIC X(20).
            02 LIVRO-STATUS      PIC X(1).
+           02 LIVRO-VALOR-REPOSICAO PIC 9(7)V99.
+
+       FD EXEMPLARES.
+       01 REG-EXEMPLAR.
+           02 EXEMPLAR-CHAVE.
+               03 EXEMPLAR-LIVRO-COD  PIC 9(5).
+               03 EXEMPLAR-NUM        PIC 9(3).
+           02 EXEMPLAR-STATUS         PIC X(1).
+
+       FD EMPRESTIMOS.
+       01 REG-EMPRESTIMO.
+           02 EMPRESTIMO-COD           PIC 9(5).
+           02 EMPRESTIMO-USUARIO       PIC 9(5).
+           02 EMPRESTIMO-LIVRO         PIC 9(5).
+           02 EMPRESTIMO-EXEMPLAR      PIC 9(3).
+           02 EMPRESTIMO-DATA-EMP      PIC 9(8).
+           02 EMPRESTIMO-DATA-DEV      PIC 9(8).
+           02 EMPRESTIMO-DATA-ENTREGA  PIC 9(8).
+           02 EMPRESTIMO-STATUS        PIC X(1).
+           02 EMPRESTIMO-RENOVACOES    PIC 9(2).
+           02 EMPRESTIMO-LOTE          PIC 9(5).
+
+       FD AUDITORIA.
+       01 REG-AUDITORIA.
+           02 AUD-DATA-HORA           PIC X(21).
+           02 AUD-PROGRAMA            PIC X(15).
+           02 AUD-OPERACAO            PIC X(10).
+           02 AUD-CHAVE               PIC X(10).
+           02 AUD-STATUS-ANTERIOR     PIC X(1).
+           02 AUD-OPERADOR            PIC X(10).
 
        WORKING-STORAGE SECTION.
        77 WS-FILE-STATUS        PIC X(2)       VALUE SPACES.
        77 WS-OPCAO              PIC X(1)       VALUE 'S'.
        77 WS-RESPOSTA           PIC X(1).
+       77 WS-ULT-EXEMPLAR       PIC 9(3)       VALUE 0.
+       77 WS-QTDE-EXEMPLARES    PIC 9(3)       VALUE 0.
+       77 WS-QTDE-DISPONIVEIS   PIC 9(3)       VALUE 0.
+       77 WS-QTDE-RESERVADOS    PIC 9(3)       VALUE 0.
+       77 WS-EMPRESTIMO-ATIVO   PIC X(1)       VALUE "N".
+       77 WS-AUD-DATA-HORA      PIC X(21).
+       77 WS-AUD-OPERACAO       PIC X(10).
+       77 WS-AUD-CHAVE          PIC X(10).
+       77 WS-AUD-STATUS-ANT     PIC X(1)       VALUE SPACES.
+       77 WS-OPERADOR-ATUAL     PIC X(10)      VALUE SPACES.
+       77 WS-BUSCA-TEXTO        PIC X(50)      VALUE SPACES.
+       77 WS-BUSCA-UPPER        PIC X(50)      VALUE SPACES.
+       77 WS-LEN-BUSCA          PIC 9(2)       VALUE 0.
+       77 WS-CAMPO-BUSCA        PIC X(50)      VALUE SPACES.
+       77 WS-POS-BUSCA          PIC 9(2)       VALUE 0.
+       77 WS-ACHOU-SUBSTR       PIC X(1)       VALUE "N".
+       77 WS-QTDE-ACHADOS       PIC 9(3)       VALUE 0.
+       77 WS-CADASTRO-CANCELADO PIC X(1)       VALUE "N".
+       77 WS-GRAVACAO-OK        PIC X(1)       VALUE "N".
+       77 WS-TITULO-UPPER       PIC X(50)      VALUE SPACES.
+       77 WS-AUTOR-UPPER        PIC X(30)      VALUE SPACES.
+       77 WS-DUPLICATA-ACHADA   PIC X(1)       VALUE "N".
+       77 WS-DUP-COD            PIC 9(5)       VALUE 0.
        01 WS-LIVRO-DADOS.
            02 WS-COD            PIC 9(5).
            02 WS-TITULO         PIC X(50).
            02 WS-AUTOR          PIC X(30).
            02 WS-ANO            PIC 9(4).
-           02 WS-STATUS         PIC X(1).
+           02 WS-ISBN           PIC X(13).
+           02 WS-CATEGORIA      PIC X(20).
+           02 WS-VALOR-REPOSICAO PIC 9(7)V99.
 
        PROCEDURE DIVISION.
 
        MAIN-PROCEDURE.
+           ACCEPT WS-OPERADOR-ATUAL FROM COMMAND-LINE.
            PERFORM MENU.
            STOP RUN.
 
@@ -54,8 +128,10 @@
                DISPLAY "1 - Cadastrar Livro"
                DISPLAY "2 - Pesquisar Livro"
                DISPLAY "3 - Deletar Livro"
-               DISPLAY "4 - Voltar"
-               DISPLAY "Escolha uma opção (1/2/3/4): "
+               DISPLAY "4 - Adicionar Exemplar"
+               DISPLAY "5 - Pesquisar por Título/Autor"
+               DISPLAY "6 - Voltar"
+               DISPLAY "Escolha uma opção (1/2/3/4/5/6): "
                ACCEPT WS-OPCAO
 
                EVALUATE WS-OPCAO
@@ -66,6 +142,10 @@
                    WHEN '3'
                        PERFORM DELETAR-LIVRO
                    WHEN '4'
+                       PERFORM ADICIONAR-EXEMPLAR
+                   WHEN '5'
+                       PERFORM PESQUISAR-LIVRO-TEXTO
+                   WHEN '6'
                        MOVE "N" TO WS-OPCAO
                    WHEN OTHER
                        DISPLAY "OPÇÃO INVÁLIDA!"
@@ -75,8 +155,65 @@
        CADASTRAR-LIVRO.
            PERFORM ABRIR-LIVROS.
            PERFORM SOLICITAR-DADOS-LIVRO.
+           IF WS-CADASTRO-CANCELADO = "S"
+               DISPLAY "CADASTRO CANCELADO."
+               CLOSE LIVROS
+               EXIT PARAGRAPH
+           END-IF
+           PERFORM VERIFICAR-DUPLICIDADE-LIVRO.
+           IF WS-DUPLICATA-ACHADA = "S"
+               DISPLAY "ATENÇÃO: JÁ EXISTE LIVRO COM MESMO TÍTULO "
+                       "E AUTOR CADASTRADO SOB O CÓDIGO " WS-DUP-COD
+               DISPLAY "O CADASTRO SERÁ MANTIDO; VERIFIQUE SE NÃO "
+                       "É DUPLICIDADE."
+           END-IF
            PERFORM GRAVAR-LIVRO.
            CLOSE LIVROS.
+           IF WS-GRAVACAO-OK = "S"
+               PERFORM CRIAR-EXEMPLAR-INICIAL
+               PERFORM RECALCULAR-STATUS-TITULO
+           END-IF.
+
+       RECALCULAR-STATUS-TITULO.
+           MOVE 0 TO WS-QTDE-DISPONIVEIS.
+           MOVE 0 TO WS-QTDE-RESERVADOS.
+           MOVE "00" TO WS-FILE-STATUS.
+
+           PERFORM ABRIR-EXEMPLARES
+
+           PERFORM UNTIL WS-FILE-STATUS = "10"
+               READ EXEMPLARES NEXT RECORD
+                   AT END MOVE "10" TO WS-FILE-STATUS
+               NOT AT END
+                   IF EXEMPLAR-LIVRO-COD = WS-COD
+                       IF EXEMPLAR-STATUS = "D"
+                           ADD 1 TO WS-QTDE-DISPONIVEIS
+                       ELSE IF EXEMPLAR-STATUS = "R"
+                           ADD 1 TO WS-QTDE-RESERVADOS
+                       END-IF
+                   END-IF
+           END-PERFORM.
+
+           CLOSE EXEMPLARES.
+
+           PERFORM ABRIR-LIVROS
+           MOVE WS-COD TO LIVRO-COD
+           READ LIVROS KEY IS LIVRO-COD
+               INVALID KEY
+                   DISPLAY "ERRO AO LOCALIZAR LIVRO NO SISTEMA."
+                   CLOSE LIVROS
+                   EXIT PARAGRAPH.
+
+           IF WS-QTDE-DISPONIVEIS > 0
+               MOVE "D" TO LIVRO-STATUS
+           ELSE IF WS-QTDE-RESERVADOS > 0
+               MOVE "R" TO LIVRO-STATUS
+           ELSE
+               MOVE "E" TO LIVRO-STATUS
+           END-IF
+
+           REWRITE REG-LIVRO
+           CLOSE LIVROS.
 
        ABRIR-LIVROS.
            OPEN I-O LIVROS.
@@ -93,45 +230,295 @@
                    STOP RUN
            END-EVALUATE.
 
+       ABRIR-EXEMPLARES.
+           OPEN I-O EXEMPLARES.
+           EVALUATE WS-FILE-STATUS
+               WHEN "00" CONTINUE
+               WHEN "35"
+                   DISPLAY "CRIANDO EXEMPLARES.DAT..."
+                   OPEN OUTPUT EXEMPLARES
+                   CLOSE EXEMPLARES
+                   OPEN I-O EXEMPLARES
+               WHEN OTHER
+                   DISPLAY "ERRO AO ABRIR EXEMPLARES.DAT! STATUS: "
+                   WS-FILE-STATUS
+                   STOP RUN
+           END-EVALUATE.
+
+       ACHAR-ULTIMO-EXEMPLAR.
+           MOVE 0 TO WS-ULT-EXEMPLAR.
+           MOVE "00" TO WS-FILE-STATUS.
+
+           PERFORM ABRIR-EXEMPLARES
+
+           PERFORM UNTIL WS-FILE-STATUS = "10"
+               READ EXEMPLARES NEXT RECORD
+                   AT END MOVE "10" TO WS-FILE-STATUS
+               NOT AT END
+                   IF EXEMPLAR-LIVRO-COD = WS-COD
+                           AND EXEMPLAR-NUM > WS-ULT-EXEMPLAR
+                       MOVE EXEMPLAR-NUM TO WS-ULT-EXEMPLAR
+                   END-IF
+           END-PERFORM.
+
+           CLOSE EXEMPLARES.
+
+       CRIAR-EXEMPLAR-INICIAL.
+           PERFORM ABRIR-EXEMPLARES
+           MOVE WS-COD  TO EXEMPLAR-LIVRO-COD
+           MOVE 1       TO EXEMPLAR-NUM
+           MOVE "D"     TO EXEMPLAR-STATUS
+
+           WRITE REG-EXEMPLAR
+               INVALID KEY DISPLAY "ERRO AO CRIAR EXEMPLAR INICIAL!"
+               NOT INVALID KEY
+                   DISPLAY "EXEMPLAR 001 CRIADO PARA O LIVRO " WS-COD
+                   MOVE "EXEMPLAR" TO WS-AUD-OPERACAO
+                   MOVE WS-COD     TO WS-AUD-CHAVE
+                   MOVE SPACES     TO WS-AUD-STATUS-ANT
+                   PERFORM REGISTRAR-AUDITORIA
+           END-WRITE.
+
+           CLOSE EXEMPLARES.
+
+       ADICIONAR-EXEMPLAR.
+           DISPLAY "DIGITE O CÓDIGO DO LIVRO: "
+           ACCEPT WS-COD
+           MOVE WS-COD TO LIVRO-COD
+
+           PERFORM ABRIR-LIVROS
+           READ LIVROS KEY IS LIVRO-COD
+               INVALID KEY
+                   DISPLAY "LIVRO NÃO ENCONTRADO."
+                   CLOSE LIVROS
+                   EXIT PARAGRAPH.
+
+           PERFORM ACHAR-ULTIMO-EXEMPLAR.
+           ADD 1 TO WS-ULT-EXEMPLAR.
+
+           PERFORM ABRIR-EXEMPLARES
+           MOVE WS-COD          TO EXEMPLAR-LIVRO-COD
+           MOVE WS-ULT-EXEMPLAR TO EXEMPLAR-NUM
+           MOVE "D"             TO EXEMPLAR-STATUS
+
+           WRITE REG-EXEMPLAR
+               INVALID KEY DISPLAY "ERRO: EXEMPLAR JÁ EXISTE!"
+               NOT INVALID KEY
+                   DISPLAY "EXEMPLAR " WS-ULT-EXEMPLAR
+                       " ADICIONADO AO LIVRO " WS-COD "."
+                   MOVE "EXEMPLAR" TO WS-AUD-OPERACAO
+                   MOVE WS-COD     TO WS-AUD-CHAVE
+                   MOVE SPACES     TO WS-AUD-STATUS-ANT
+                   PERFORM REGISTRAR-AUDITORIA
+           END-WRITE.
+           CLOSE EXEMPLARES.
+
+           MOVE "D" TO LIVRO-STATUS
+           REWRITE REG-LIVRO
+           CLOSE LIVROS.
+
+       ABRIR-EMPRESTIMOS.
+           OPEN I-O EMPRESTIMOS.
+           EVALUATE WS-FILE-STATUS
+               WHEN "00" CONTINUE
+               WHEN "35"
+                   DISPLAY "CRIANDO EMPRESTIMOS.DAT..."
+                   OPEN OUTPUT EMPRESTIMOS
+                   CLOSE EMPRESTIMOS
+                   OPEN I-O EMPRESTIMOS
+               WHEN OTHER
+                   DISPLAY "ERRO AO ABRIR EMPRESTIMOS.DAT! STATUS: "
+                   WS-FILE-STATUS
+                   STOP RUN
+           END-EVALUATE.
+
+       EXISTE-EMPRESTIMO-ATIVO-LIVRO.
+           MOVE "N" TO WS-EMPRESTIMO-ATIVO.
+           MOVE "00" TO WS-FILE-STATUS.
+
+           PERFORM ABRIR-EMPRESTIMOS
+
+           PERFORM UNTIL WS-FILE-STATUS = "10"
+                   OR WS-EMPRESTIMO-ATIVO = "S"
+               READ EMPRESTIMOS NEXT RECORD
+                   AT END MOVE "10" TO WS-FILE-STATUS
+               NOT AT END
+                   IF EMPRESTIMO-LIVRO = WS-COD
+                           AND EMPRESTIMO-STATUS = "E"
+                       MOVE "S" TO WS-EMPRESTIMO-ATIVO
+                   END-IF
+           END-PERFORM.
+
+           CLOSE EMPRESTIMOS.
+
+       ABRIR-AUDITORIA.
+           OPEN EXTEND AUDITORIA.
+           EVALUATE WS-FILE-STATUS
+               WHEN "00" CONTINUE
+               WHEN "05" CONTINUE
+               WHEN "35"
+                   OPEN OUTPUT AUDITORIA
+                   CLOSE AUDITORIA
+                   OPEN EXTEND AUDITORIA
+               WHEN OTHER
+                   DISPLAY "ERRO AO ABRIR AUDITORIA.DAT! STATUS: "
+                   WS-FILE-STATUS
+                   STOP RUN
+           END-EVALUATE.
+
+       REGISTRAR-AUDITORIA.
+           MOVE FUNCTION CURRENT-DATE TO WS-AUD-DATA-HORA
+
+           PERFORM ABRIR-AUDITORIA
+           MOVE WS-AUD-DATA-HORA  TO AUD-DATA-HORA
+           MOVE "SIS-LIVROS"      TO AUD-PROGRAMA
+           MOVE WS-AUD-OPERACAO   TO AUD-OPERACAO
+           MOVE WS-AUD-CHAVE      TO AUD-CHAVE
+           MOVE WS-AUD-STATUS-ANT TO AUD-STATUS-ANTERIOR
+           MOVE WS-OPERADOR-ATUAL TO AUD-OPERADOR
+
+           WRITE REG-AUDITORIA
+
+           CLOSE AUDITORIA.
+
+       CONTAR-EXEMPLARES.
+           MOVE 0 TO WS-QTDE-EXEMPLARES.
+           MOVE 0 TO WS-QTDE-DISPONIVEIS.
+           MOVE "00" TO WS-FILE-STATUS.
+
+           PERFORM ABRIR-EXEMPLARES
+
+           PERFORM UNTIL WS-FILE-STATUS = "10"
+               READ EXEMPLARES NEXT RECORD
+                   AT END MOVE "10" TO WS-FILE-STATUS
+               NOT AT END
+                   IF EXEMPLAR-LIVRO-COD = WS-COD
+                       ADD 1 TO WS-QTDE-EXEMPLARES
+                       IF EXEMPLAR-STATUS = "D"
+                           ADD 1 TO WS-QTDE-DISPONIVEIS
+                       END-IF
+                   END-IF
+           END-PERFORM.
+
+           CLOSE EXEMPLARES.
+
        SOLICITAR-DADOS-LIVRO.
            INITIALIZE WS-LIVRO-DADOS
+           MOVE "N" TO WS-CADASTRO-CANCELADO
+
+           DISPLAY "(DIGITE 99999 A QUALQUER MOMENTO PARA CANCELAR E "
+                   "VOLTAR AO MENU.)"
 
            PERFORM UNTIL WS-COD > 0
                DISPLAY "DIGITE O CÓDIGO DO LIVRO (5 DIGITOS): "
                ACCEPT WS-COD
+               IF WS-COD = 99999
+                   MOVE "S" TO WS-CADASTRO-CANCELADO
+                   EXIT PARAGRAPH
+               END-IF
            END-PERFORM.
 
            PERFORM UNTIL WS-TITULO NOT = SPACES
-               DISPLAY "DIGITE O TÍTULO DO LIVRO: "
+               DISPLAY "DIGITE O TÍTULO DO LIVRO (OU 'SAIR'): "
                ACCEPT WS-TITULO
+               IF WS-TITULO = "SAIR"
+                   MOVE "S" TO WS-CADASTRO-CANCELADO
+                   EXIT PARAGRAPH
+               END-IF
            END-PERFORM.
 
            PERFORM UNTIL WS-AUTOR NOT = SPACES
-               DISPLAY "DIGITE O AUTOR DO LIVRO: "
+               DISPLAY "DIGITE O AUTOR DO LIVRO (OU 'SAIR'): "
                ACCEPT WS-AUTOR
+               IF WS-AUTOR = "SAIR"
+                   MOVE "S" TO WS-CADASTRO-CANCELADO
+                   EXIT PARAGRAPH
+               END-IF
            END-PERFORM.
 
            PERFORM UNTIL WS-ANO > 0
-               DISPLAY "DIGITE O ANO DE PUBLICAÇÃO (4 DIGITOS): "
+               DISPLAY "DIGITE O ANO DE PUBLICAÇÃO (4 DIGITOS, "
+                       "9999 CANCELA): "
                ACCEPT WS-ANO
+               IF WS-ANO = 9999
+                   MOVE "S" TO WS-CADASTRO-CANCELADO
+                   EXIT PARAGRAPH
+               END-IF
+           END-PERFORM.
+
+           PERFORM UNTIL WS-ISBN NOT = SPACES
+               DISPLAY "DIGITE O ISBN DO LIVRO (13 DIGITOS, OU "
+                       "'SAIR'): "
+               ACCEPT WS-ISBN
+               IF WS-ISBN = "SAIR"
+                   MOVE "S" TO WS-CADASTRO-CANCELADO
+                   EXIT PARAGRAPH
+               END-IF
            END-PERFORM.
 
-           PERFORM UNTIL WS-STATUS = "D" OR WS-STATUS = "E"
-               DISPLAY "DIGITE O STATUS (D=Disponível / E=Emprestado): "
-               ACCEPT WS-STATUS
-               MOVE FUNCTION UPPER-CASE(WS-STATUS) TO WS-STATUS
+           PERFORM UNTIL WS-CATEGORIA NOT = SPACES
+               DISPLAY "DIGITE A CATEGORIA/GÊNERO DO LIVRO (OU "
+                       "'SAIR'): "
+               ACCEPT WS-CATEGORIA
+               IF WS-CATEGORIA = "SAIR"
+                   MOVE "S" TO WS-CADASTRO-CANCELADO
+                   EXIT PARAGRAPH
+               END-IF
+           END-PERFORM.
+
+           PERFORM UNTIL WS-VALOR-REPOSICAO > 0
+               DISPLAY "DIGITE O VALOR DE REPOSIÇÃO DO LIVRO (R$, "
+                       "9999999,99 CANCELA): "
+               ACCEPT WS-VALOR-REPOSICAO
+               IF WS-VALOR-REPOSICAO = 9999999,99
+                   MOVE "S" TO WS-CADASTRO-CANCELADO
+                   EXIT PARAGRAPH
+               END-IF
+           END-PERFORM.
+
+       VERIFICAR-DUPLICIDADE-LIVRO.
+           MOVE "N" TO WS-DUPLICATA-ACHADA.
+           MOVE 0   TO WS-DUP-COD.
+           MOVE FUNCTION UPPER-CASE(WS-TITULO) TO WS-TITULO-UPPER.
+           MOVE FUNCTION UPPER-CASE(WS-AUTOR)  TO WS-AUTOR-UPPER.
+           MOVE "00" TO WS-FILE-STATUS.
+
+           PERFORM UNTIL WS-FILE-STATUS = "10"
+               READ LIVROS NEXT RECORD
+                   AT END MOVE "10" TO WS-FILE-STATUS
+               NOT AT END
+                   IF LIVRO-STATUS NOT = "X"
+                           AND LIVRO-COD NOT = WS-COD
+                           AND FUNCTION UPPER-CASE(LIVRO-TITULO)
+                               = WS-TITULO-UPPER
+                           AND FUNCTION UPPER-CASE(LIVRO-AUTOR)
+                               = WS-AUTOR-UPPER
+                       MOVE "S"       TO WS-DUPLICATA-ACHADA
+                       MOVE LIVRO-COD TO WS-DUP-COD
+                   END-IF
            END-PERFORM.
 
        GRAVAR-LIVRO.
+           MOVE "N" TO WS-GRAVACAO-OK
            MOVE WS-COD    TO LIVRO-COD
            MOVE WS-TITULO TO LIVRO-TITULO
            MOVE WS-AUTOR  TO LIVRO-AUTOR
            MOVE WS-ANO    TO LIVRO-ANO
-           MOVE WS-STATUS TO LIVRO-STATUS
+           MOVE WS-ISBN   TO LIVRO-ISBN
+           MOVE WS-CATEGORIA        TO LIVRO-CATEGORIA
+           MOVE "D"                 TO LIVRO-STATUS
+           MOVE WS-VALOR-REPOSICAO  TO LIVRO-VALOR-REPOSICAO
 
            WRITE REG-LIVRO
-           INVALID KEY DISPLAY "ERRO: CÓDIGO JÁ EXISTE!"
-           NOT INVALID KEY DISPLAY "LIVRO CADASTRADO COM SUCESSO!".
+               INVALID KEY DISPLAY "ERRO: CÓDIGO JÁ EXISTE!"
+               NOT INVALID KEY
+                   DISPLAY "LIVRO CADASTRADO COM SUCESSO!"
+                   MOVE "S"        TO WS-GRAVACAO-OK
+                   MOVE "GRAVACAO" TO WS-AUD-OPERACAO
+                   MOVE WS-COD     TO WS-AUD-CHAVE
+                   MOVE SPACES     TO WS-AUD-STATUS-ANT
+                   PERFORM REGISTRAR-AUDITORIA
+           END-WRITE.
 
        PESQUISAR-LIVRO.
            DISPLAY "DIGITE O CÓDIGO DO LIVRO PARA PESQUISAR: "
@@ -144,13 +531,92 @@
                    DISPLAY "LIVRO NÃO ENCONTRADO."
                    CLOSE LIVROS
                    EXIT PARAGRAPH
-               NOT INVALID KEY DISPLAY "DADOS DO LIVRO:"
-                   DISPLAY "TÍTULO:  " LIVRO-TITULO
-                   DISPLAY "AUTOR:   " LIVRO-AUTOR
-                   DISPLAY "ANO:     " LIVRO-ANO
-                   DISPLAY "STATUS:  " LIVRO-STATUS
+           END-READ
+
+           IF LIVRO-STATUS = "X"
+               DISPLAY "LIVRO NÃO ENCONTRADO."
+               CLOSE LIVROS
+               EXIT PARAGRAPH
+           END-IF
+
+           DISPLAY "DADOS DO LIVRO:"
+           DISPLAY "TÍTULO:    " LIVRO-TITULO
+           DISPLAY "AUTOR:     " LIVRO-AUTOR
+           DISPLAY "ANO:       " LIVRO-ANO
+           DISPLAY "ISBN:      " LIVRO-ISBN
+           DISPLAY "CATEGORIA: " LIVRO-CATEGORIA
+           DISPLAY "STATUS:    " LIVRO-STATUS
+           DISPLAY "REPOSIÇÃO: R$ " LIVRO-VALOR-REPOSICAO
            CLOSE LIVROS.
 
+           PERFORM CONTAR-EXEMPLARES.
+           DISPLAY "EXEMPLARES CADASTRADOS: " WS-QTDE-EXEMPLARES.
+           DISPLAY "EXEMPLARES DISPONÍVEIS: " WS-QTDE-DISPONIVEIS.
+
+       VERIFICAR-SUBSTRING.
+           MOVE "N" TO WS-ACHOU-SUBSTR
+           IF WS-LEN-BUSCA > 0
+               PERFORM VARYING WS-POS-BUSCA FROM 1 BY 1
+                       UNTIL WS-POS-BUSCA > 51 - WS-LEN-BUSCA
+                   IF WS-CAMPO-BUSCA(WS-POS-BUSCA:WS-LEN-BUSCA)
+                           = WS-BUSCA-UPPER(1:WS-LEN-BUSCA)
+                       MOVE "S" TO WS-ACHOU-SUBSTR
+                   END-IF
+               END-PERFORM
+           END-IF.
+
+       PESQUISAR-LIVRO-TEXTO.
+           DISPLAY "DIGITE PARTE DO TÍTULO OU DO AUTOR: "
+           ACCEPT WS-BUSCA-TEXTO
+           MOVE FUNCTION UPPER-CASE(WS-BUSCA-TEXTO) TO WS-BUSCA-UPPER
+           COMPUTE WS-LEN-BUSCA =
+               FUNCTION LENGTH(FUNCTION TRIM(WS-BUSCA-UPPER))
+
+           IF WS-LEN-BUSCA = 0
+               DISPLAY "DIGITE AO MENOS UM CARACTERE PARA A BUSCA."
+               EXIT PARAGRAPH
+           END-IF.
+
+           MOVE 0    TO WS-QTDE-ACHADOS.
+           MOVE "00" TO WS-FILE-STATUS.
+
+           PERFORM ABRIR-LIVROS
+
+           PERFORM UNTIL WS-FILE-STATUS = "10"
+               READ LIVROS NEXT RECORD
+                   AT END MOVE "10" TO WS-FILE-STATUS
+               NOT AT END
+                   IF LIVRO-STATUS NOT = "X"
+                       MOVE LIVRO-TITULO TO WS-CAMPO-BUSCA
+                       MOVE FUNCTION UPPER-CASE(WS-CAMPO-BUSCA)
+                           TO WS-CAMPO-BUSCA
+                       PERFORM VERIFICAR-SUBSTRING
+                       IF WS-ACHOU-SUBSTR NOT = "S"
+                           MOVE LIVRO-AUTOR TO WS-CAMPO-BUSCA
+                           MOVE FUNCTION UPPER-CASE(WS-CAMPO-BUSCA)
+                               TO WS-CAMPO-BUSCA
+                           PERFORM VERIFICAR-SUBSTRING
+                       END-IF
+                       IF WS-ACHOU-SUBSTR = "S"
+                           ADD 1 TO WS-QTDE-ACHADOS
+                           DISPLAY "-------------------------------"
+                           DISPLAY "CÓDIGO:    " LIVRO-COD
+                           DISPLAY "TÍTULO:    " LIVRO-TITULO
+                           DISPLAY "AUTOR:     " LIVRO-AUTOR
+                           DISPLAY "STATUS:    " LIVRO-STATUS
+                       END-IF
+                   END-IF
+           END-PERFORM.
+
+           CLOSE LIVROS.
+
+           IF WS-QTDE-ACHADOS = 0
+               DISPLAY "NENHUM LIVRO ENCONTRADO PARA A BUSCA."
+           ELSE
+               DISPLAY "-------------------------------"
+               DISPLAY "TOTAL ENCONTRADO: " WS-QTDE-ACHADOS
+           END-IF.
+
        DELETAR-LIVRO.
            DISPLAY "DIGITE O CÓDIGO DO LIVRO PARA DELETAR: "
            ACCEPT WS-COD
@@ -162,20 +628,40 @@
                    DISPLAY "LIVRO NÃO ENCONTRADO."
                    CLOSE LIVROS
                    EXIT PARAGRAPH
-               NOT INVALID KEY
-                   DISPLAY "DADOS DO LIVRO:"
-                   DISPLAY "TÍTULO: " LIVRO-TITULO
-                   DISPLAY "AUTOR:  " LIVRO-AUTOR
-                   DISPLAY "ANO:    " LIVRO-ANO
-                   DISPLAY "STATUS: " LIVRO-STATUS
-                   DISPLAY "DESEJA EXCLUIR ESSE LIVRO? (S/N)"
-                   ACCEPT WS-RESPOSTA
-                   MOVE FUNCTION UPPER-CASE(WS-RESPOSTA) TO WS-RESPOSTA
-
-                   IF WS-RESPOSTA = "S" THEN
-                       DELETE LIVROS
-                       DISPLAY "LIVRO DELETADO COM SUCESSO!"
-                   ELSE
-                       DISPLAY "EXCLUSÃO CANCELADA."
-                   END-IF
+           END-READ
+
+           IF LIVRO-STATUS = "X"
+               DISPLAY "LIVRO NÃO ENCONTRADO."
+               CLOSE LIVROS
+               EXIT PARAGRAPH
+           END-IF
+
+           DISPLAY "DADOS DO LIVRO:"
+           DISPLAY "TÍTULO: " LIVRO-TITULO
+           DISPLAY "AUTOR:  " LIVRO-AUTOR
+           DISPLAY "ANO:    " LIVRO-ANO
+           DISPLAY "STATUS: " LIVRO-STATUS
+           PERFORM EXISTE-EMPRESTIMO-ATIVO-LIVRO
+           IF WS-EMPRESTIMO-ATIVO = "S"
+               DISPLAY "NÃO É POSSÍVEL EXCLUIR: EXISTE "
+                       "EMPRÉSTIMO EM ANDAMENTO."
+               CLOSE LIVROS
+               EXIT PARAGRAPH
+           END-IF
+
+           DISPLAY "DESEJA EXCLUIR ESSE LIVRO? (S/N)"
+           ACCEPT WS-RESPOSTA
+           MOVE FUNCTION UPPER-CASE(WS-RESPOSTA) TO WS-RESPOSTA
+
+           IF WS-RESPOSTA = "S" THEN
+               MOVE LIVRO-STATUS TO WS-AUD-STATUS-ANT
+               MOVE "X"          TO LIVRO-STATUS
+               REWRITE REG-LIVRO
+               DISPLAY "LIVRO REMOVIDO DO CATÁLOGO COM SUCESSO!"
+               MOVE "EXCLUSAO" TO WS-AUD-OPERACAO
+               MOVE WS-COD     TO WS-AUD-CHAVE
+               PERFORM REGISTRAR-AUDITORIA
+           ELSE
+               DISPLAY "EXCLUSÃO CANCELADA."
+           END-IF
            CLOSE LIVROS.
