@@ -31,6 +31,26 @@
                RECORD KEY IS EMPRESTIMO-COD
                FILE STATUS IS WS-FILE-STATUS.
 
+           SELECT RESERVAS ASSIGN TO 'RESERVAS.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS RESERVA-COD
+               FILE STATUS IS WS-FILE-STATUS.
+
+           SELECT EXEMPLARES ASSIGN TO 'EXEMPLARES.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS EXEMPLAR-CHAVE
+               FILE STATUS IS WS-FILE-STATUS.
+
+           SELECT AUDITORIA ASSIGN TO 'AUDITORIA.DAT'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS.
+
+           SELECT COBRANCAS ASSIGN TO 'COBRANCAS.DAT'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
 
@@ -41,6 +61,7 @@
            02 USUARIO-TELEFONE         PIC X(11).
            02 USUARIO-EMAIL            PIC X(20).
            02 USUARIO-STATUS           PIC X(1).
+           02 USUARIO-CATEGORIA     PIC X(1).
 
        FD LIVROS.
        01 REG-LIVRO.
@@ -48,25 +69,111 @@
            02 LIVRO-TITULO             PIC X(50).
            02 LIVRO-AUTOR              PIC X(30).
            02 LIVRO-ANO                PIC 9(4).
+           02 LIVRO-ISBN               PIC X(13).
+           02 LIVRO-CATEGORIA          PIC X(20).
            02 LIVRO-STATUS             PIC X(1).
+           02 LIVRO-VALOR-REPOSICAO PIC 9(7)V99.
 
        FD EMPRESTIMOS.
        01 REG-EMPRESTIMO.
            02 EMPRESTIMO-COD           PIC 9(5).
            02 EMPRESTIMO-USUARIO       PIC 9(5).
            02 EMPRESTIMO-LIVRO         PIC 9(5).
-           02 EMPRESTIMO-DATA-EMP      PIC X(10).
-           02 EMPRESTIMO-DATA-DEV      PIC X(10).
-           02 EMPRESTIMO-DATA-ENTREGA  PIC X(10).
+           02 EMPRESTIMO-EXEMPLAR      PIC 9(3).
+           02 EMPRESTIMO-DATA-EMP      PIC 9(8).
+           02 EMPRESTIMO-DATA-DEV      PIC 9(8).
+           02 EMPRESTIMO-DATA-ENTREGA  PIC 9(8).
            02 EMPRESTIMO-STATUS        PIC X(1).
+           02 EMPRESTIMO-RENOVACOES    PIC 9(2).
+           02 EMPRESTIMO-LOTE          PIC 9(5).
+
+       FD RESERVAS.
+       01 REG-RESERVA.
+           02 RESERVA-COD              PIC 9(5).
+           02 RESERVA-LIVRO            PIC 9(5).
+           02 RESERVA-USUARIO          PIC 9(5).
+           02 RESERVA-DATA             PIC X(10).
+           02 RESERVA-STATUS           PIC X(1).
+
+       FD EXEMPLARES.
+       01 REG-EXEMPLAR.
+           02 EXEMPLAR-CHAVE.
+               03 EXEMPLAR-LIVRO-COD   PIC 9(5).
+               03 EXEMPLAR-NUM         PIC 9(3).
+           02 EXEMPLAR-STATUS          PIC X(1).
+
+       FD AUDITORIA.
+       01 REG-AUDITORIA.
+           02 AUD-DATA-HORA            PIC X(21).
+           02 AUD-PROGRAMA             PIC X(15).
+           02 AUD-OPERACAO             PIC X(10).
+           02 AUD-CHAVE                PIC X(10).
+           02 AUD-STATUS-ANTERIOR      PIC X(1).
+           02 AUD-OPERADOR            PIC X(10).
+
+       FD COBRANCAS.
+       01 REG-COBRANCA.
+           02 COBRANCA-DATA-HORA       PIC X(21).
+           02 COBRANCA-EMPRESTIMO-COD  PIC 9(5).
+           02 COBRANCA-USUARIO-COD     PIC 9(5).
+           02 COBRANCA-LIVRO-COD       PIC 9(5).
+           02 COBRANCA-TIPO            PIC X(1).
+           02 COBRANCA-VALOR           PIC 9(7)V99.
 
        WORKING-STORAGE SECTION.
        77 WS-FILE-STATUS               PIC X(2)      VALUE SPACES.
        77 WS-OPCAO                     PIC X(1)      VALUE 'S'.
        77 WS-RESPOSTA                  PIC X(1).
-       77 WS-DATA-EMP                  PIC X(10).
-       77 WS-DATA-DEV                  PIC X(10).
        77 WS-EMP-COD                   PIC 9(5)      VALUE 0.
+       77 WS-MAX-RENOVACOES            PIC 9(2)      VALUE 3.
+       77 WS-RES-COD                   PIC 9(5)      VALUE 0.
+       77 WS-DATA-RESERVA              PIC X(10).
+       77 WS-RESERVA-ACHADA            PIC X(1)      VALUE "N".
+       77 WS-RES-USUARIO-ATENDIDO      PIC 9(5)      VALUE 0.
+       77 WS-DATA-SISTEMA              PIC X(21).
+       77 WS-COD-EXEMPLAR              PIC 9(3)      VALUE 0.
+       77 WS-EXEMPLAR-ACHADO           PIC X(1)      VALUE "N".
+       77 WS-QTDE-DISPONIVEIS          PIC 9(3)      VALUE 0.
+       77 WS-QTDE-RESERVADOS           PIC 9(3)      VALUE 0.
+       77 WS-MAX-EMPRESTIMOS-USU       PIC 9(2)      VALUE 3.
+       77 WS-QTDE-EMPRESTIMOS-USU      PIC 9(3)      VALUE 0.
+       77 WS-AUD-OPERACAO              PIC X(10).
+       77 WS-AUD-CHAVE                 PIC X(10).
+       77 WS-AUD-STATUS-ANT            PIC X(1)      VALUE SPACES.
+       77 WS-OPERADOR-ATUAL            PIC X(10)     VALUE SPACES.
+       77 WS-USU-CATEGORIA             PIC X(1)      VALUE SPACES.
+       77 WS-DIAS-EMPRESTIMO-CAT       PIC 9(3)      VALUE 7.
+       77 WS-EMP-AAAAMMDD              PIC 9(8)      VALUE 0.
+       77 WS-DEV-AAAAMMDD              PIC 9(8)      VALUE 0.
+       77 WS-TIPO-OCORRENCIA           PIC X(1)      VALUE SPACES.
+       77 WS-VALOR-COBRANCA            PIC 9(7)V99   VALUE 0.
+       77 WS-LOTE-COD                  PIC 9(5)      VALUE 0.
+       77 WS-CONTINUAR-LOTE            PIC X(1)      VALUE "S".
+       77 WS-DATA-DIGITADA             PIC X(10)     VALUE SPACES.
+       77 WS-DATA-DIGITADA-NUM         PIC 9(8)      VALUE 0.
+       77 WS-DATA-VALIDA               PIC X(1)      VALUE "N".
+       77 WS-VAL-DIA                   PIC 9(2)      VALUE 0.
+       77 WS-VAL-MES                   PIC 9(2)      VALUE 0.
+       77 WS-VAL-ANO                   PIC 9(4)      VALUE 0.
+       77 WS-MAX-DIA-MES               PIC 9(2)      VALUE 0.
+       77 WS-DATA-FMT                  PIC X(10)     VALUE SPACES.
+       77 WS-DATA-FMT-NUM              PIC 9(8)      VALUE 0.
+
+       01 WS-TAB-DIAS-MES-DADOS.
+           02 FILLER                   PIC 9(2)      VALUE 31.
+           02 FILLER                   PIC 9(2)      VALUE 28.
+           02 FILLER                   PIC 9(2)      VALUE 31.
+           02 FILLER                   PIC 9(2)      VALUE 30.
+           02 FILLER                   PIC 9(2)      VALUE 31.
+           02 FILLER                   PIC 9(2)      VALUE 30.
+           02 FILLER                   PIC 9(2)      VALUE 31.
+           02 FILLER                   PIC 9(2)      VALUE 31.
+           02 FILLER                   PIC 9(2)      VALUE 30.
+           02 FILLER                   PIC 9(2)      VALUE 31.
+           02 FILLER                   PIC 9(2)      VALUE 30.
+           02 FILLER                   PIC 9(2)      VALUE 31.
+       01 WS-TAB-DIAS-MES REDEFINES WS-TAB-DIAS-MES-DADOS.
+           02 WS-DIAS-MES               PIC 9(2)     OCCURS 12 TIMES.
 
        01 WS-USUARIO-DADOS.
            02 WS-COD-USUARIO           PIC 9(5).
@@ -77,6 +184,7 @@
        PROCEDURE DIVISION.
 
        MAIN-PROCEDURE.
+           ACCEPT WS-OPERADOR-ATUAL FROM COMMAND-LINE.
            PERFORM MENU.
            STOP RUN.
 
@@ -88,8 +196,10 @@
                DISPLAY "1 - Cadastrar Empréstimo"
                DISPLAY "2 - Realizar Devolução"
                DISPLAY "3 - Consultar Empréstimo"
-               DISPLAY "4 - Voltar"
-               DISPLAY "Escolha uma opção (1/2/3/4): "
+               DISPLAY "4 - Renovar Empréstimo"
+               DISPLAY "5 - Registrar Perda/Dano"
+               DISPLAY "6 - Voltar"
+               DISPLAY "Escolha uma opção (1/2/3/4/5/6): "
                ACCEPT WS-OPCAO
                EVALUATE WS-OPCAO
                    WHEN '1'
@@ -99,6 +209,10 @@
                    WHEN '3'
                        PERFORM CONSULTAR-EMPRESTIMO
                    WHEN '4'
+                       PERFORM RENOVAR-EMPRESTIMO
+                   WHEN '5'
+                       PERFORM REGISTRAR-PERDA-DANO
+                   WHEN '6'
                        MOVE "N" TO WS-OPCAO
                    WHEN OTHER
                        DISPLAY "OPÇÃO INVÁLIDA!"
@@ -150,6 +264,83 @@
                    STOP RUN
            END-EVALUATE.
 
+       ABRIR-EXEMPLARES.
+           OPEN I-O EXEMPLARES.
+           EVALUATE WS-FILE-STATUS
+               WHEN "00" CONTINUE
+               WHEN "35"
+                   DISPLAY "CRIANDO EXEMPLARES.DAT..."
+                   OPEN OUTPUT EXEMPLARES
+                   CLOSE EXEMPLARES
+                   OPEN I-O EXEMPLARES
+               WHEN OTHER
+                   DISPLAY "ERRO AO ABRIR EXEMPLARES.DAT! STATUS: "
+                   WS-FILE-STATUS
+                   STOP RUN
+           END-EVALUATE.
+
+       LOCALIZAR-EXEMPLAR-DISPONIVEL.
+           MOVE "N" TO WS-EXEMPLAR-ACHADO.
+           MOVE 0   TO WS-COD-EXEMPLAR.
+           MOVE "00" TO WS-FILE-STATUS.
+
+           PERFORM ABRIR-EXEMPLARES
+
+           PERFORM UNTIL WS-FILE-STATUS = "10"
+                   OR WS-EXEMPLAR-ACHADO = "S"
+               READ EXEMPLARES NEXT RECORD
+                   AT END MOVE "10" TO WS-FILE-STATUS
+               NOT AT END
+                   IF EXEMPLAR-LIVRO-COD = WS-COD-LIVRO
+                           AND EXEMPLAR-STATUS = "D"
+                       MOVE "S" TO WS-EXEMPLAR-ACHADO
+                       MOVE EXEMPLAR-NUM TO WS-COD-EXEMPLAR
+                   END-IF
+           END-PERFORM.
+
+           CLOSE EXEMPLARES.
+
+       RECALCULAR-STATUS-TITULO.
+           MOVE 0 TO WS-QTDE-DISPONIVEIS.
+           MOVE 0 TO WS-QTDE-RESERVADOS.
+           MOVE "00" TO WS-FILE-STATUS.
+
+           PERFORM ABRIR-EXEMPLARES
+
+           PERFORM UNTIL WS-FILE-STATUS = "10"
+               READ EXEMPLARES NEXT RECORD
+                   AT END MOVE "10" TO WS-FILE-STATUS
+               NOT AT END
+                   IF EXEMPLAR-LIVRO-COD = WS-COD-LIVRO
+                       IF EXEMPLAR-STATUS = "D"
+                           ADD 1 TO WS-QTDE-DISPONIVEIS
+                       ELSE IF EXEMPLAR-STATUS = "R"
+                           ADD 1 TO WS-QTDE-RESERVADOS
+                       END-IF
+                   END-IF
+           END-PERFORM.
+
+           CLOSE EXEMPLARES.
+
+           PERFORM ABRIR-LIVROS
+           MOVE WS-COD-LIVRO TO LIVRO-COD
+           READ LIVROS KEY IS LIVRO-COD
+               INVALID KEY
+                   DISPLAY "ERRO AO LOCALIZAR LIVRO NO SISTEMA."
+                   CLOSE LIVROS
+                   EXIT PARAGRAPH.
+
+           IF WS-QTDE-DISPONIVEIS > 0
+               MOVE "D" TO LIVRO-STATUS
+           ELSE IF WS-QTDE-RESERVADOS > 0
+               MOVE "R" TO LIVRO-STATUS
+           ELSE
+               MOVE "E" TO LIVRO-STATUS
+           END-IF
+
+           REWRITE REG-LIVRO
+           CLOSE LIVROS.
+
 
        CADASTRAR-EMPRESTIMO.
            DISPLAY "DIGITE O CÓDIGO DO USUÁRIO: "
@@ -161,10 +352,63 @@
                INVALID KEY DISPLAY "USUÁRIO NÃO ENCONTRADO."
                CLOSE USUARIOS
                EXIT PARAGRAPH.
+
+           IF USUARIO-STATUS = "X"
+               DISPLAY "USUÁRIO NÃO ENCONTRADO."
+               CLOSE USUARIOS
+               EXIT PARAGRAPH
+           END-IF.
+           MOVE USUARIO-CATEGORIA TO WS-USU-CATEGORIA.
            CLOSE USUARIOS.
 
-           DISPLAY "DIGITE O CÓDIGO DO LIVRO: "
-           ACCEPT WS-COD-LIVRO
+           PERFORM DEFINIR-REGRAS-CATEGORIA.
+
+           PERFORM CONTAR-EMPRESTIMOS-USUARIO.
+           IF WS-QTDE-EMPRESTIMOS-USU >= WS-MAX-EMPRESTIMOS-USU
+               DISPLAY "USUÁRIO JÁ ATINGIU O LIMITE DE "
+                       WS-MAX-EMPRESTIMOS-USU " EMPRÉSTIMOS ATIVOS "
+                       "PARA A SUA CATEGORIA."
+               EXIT PARAGRAPH
+           END-IF.
+
+           MOVE "N" TO WS-DATA-VALIDA
+           PERFORM UNTIL WS-DATA-VALIDA = "S"
+               DISPLAY "DIGITE A DATA DE EMPRÉSTIMO (DD/MM/AAAA): "
+               ACCEPT WS-DATA-DIGITADA
+               PERFORM VALIDAR-DATA-DIGITADA
+               IF WS-DATA-VALIDA NOT = "S"
+                   DISPLAY "DATA INVÁLIDA. INFORME NOVAMENTE."
+               END-IF
+           END-PERFORM.
+           MOVE WS-DATA-DIGITADA-NUM TO WS-EMP-AAAAMMDD.
+
+           MOVE 0   TO WS-LOTE-COD.
+           MOVE "S" TO WS-CONTINUAR-LOTE.
+
+           PERFORM UNTIL WS-CONTINUAR-LOTE = "N"
+               DISPLAY "DIGITE O CÓDIGO DO LIVRO (0 PARA ENCERRAR "
+                       "A LISTA): "
+               ACCEPT WS-COD-LIVRO
+               IF WS-COD-LIVRO = 0
+                   MOVE "N" TO WS-CONTINUAR-LOTE
+               ELSE IF WS-QTDE-EMPRESTIMOS-USU >= WS-MAX-EMPRESTIMOS-USU
+                   DISPLAY "USUÁRIO JÁ ATINGIU O LIMITE DE "
+                           WS-MAX-EMPRESTIMOS-USU " EMPRÉSTIMOS "
+                           "ATIVOS PARA A SUA CATEGORIA."
+                   MOVE "N" TO WS-CONTINUAR-LOTE
+               ELSE
+                   PERFORM REGISTRAR-ITEM-LOTE
+               END-IF
+           END-PERFORM.
+
+           IF WS-LOTE-COD = 0
+               DISPLAY "NENHUM LIVRO FOI REGISTRADO NESTE EMPRÉSTIMO."
+           ELSE
+               DISPLAY "EMPRÉSTIMOS CADASTRADOS COM SUCESSO SOB O "
+                       "LOTE " WS-LOTE-COD "."
+           END-IF.
+
+       REGISTRAR-ITEM-LOTE.
            MOVE WS-COD-LIVRO TO LIVRO-COD
 
            PERFORM ABRIR-LIVROS
@@ -173,63 +417,235 @@
                CLOSE LIVROS
                EXIT PARAGRAPH.
 
-           IF LIVRO-STATUS = "E" THEN
-               DISPLAY "LIVRO INDISPONÍVEL PARA EMPRÉSTIMO."
+           IF LIVRO-STATUS = "X"
+               DISPLAY "LIVRO NÃO ENCONTRADO."
                CLOSE LIVROS
                EXIT PARAGRAPH
            END-IF.
 
-           DISPLAY "DIGITE A DATA DE EMPRÉSTIMO (DD/MM/AAAA): "
-           ACCEPT WS-DATA-EMP.
+           CLOSE LIVROS.
 
-           DISPLAY "DIGITE A DATA DE DEVOLUÇÃO (DD/MM/AAAA): "
-           ACCEPT WS-DATA-DEV.
+           PERFORM LOCALIZAR-EXEMPLAR-DISPONIVEL.
+
+           IF WS-EXEMPLAR-ACHADO NOT = "S" THEN
+               DISPLAY "LIVRO INDISPONÍVEL PARA EMPRÉSTIMO."
+               DISPLAY "DESEJA ENTRAR NA FILA DE RESERVA? (S/N)"
+               ACCEPT WS-RESPOSTA
+               MOVE FUNCTION UPPER-CASE(WS-RESPOSTA) TO WS-RESPOSTA
+               IF WS-RESPOSTA = "S"
+                   PERFORM REGISTRAR-RESERVA
+               END-IF
+               EXIT PARAGRAPH
+           END-IF.
+
+           PERFORM CALCULAR-DATA-DEVOLUCAO.
+           MOVE WS-DEV-AAAAMMDD TO WS-DATA-FMT-NUM
+           PERFORM FORMATAR-DATA.
+           DISPLAY "PRAZO DA CATEGORIA: " WS-DIAS-EMPRESTIMO-CAT
+                   " DIAS."
+           DISPLAY "DATA DE DEVOLUÇÃO PREVISTA: " WS-DATA-FMT.
 
            PERFORM GRAVAR-EMPRESTIMO.
+           ADD 1 TO WS-QTDE-EMPRESTIMOS-USU.
 
-           MOVE "E" TO LIVRO-STATUS
-           REWRITE REG-LIVRO
-           DISPLAY "EMPRÉSTIMO CADASTRADO COM SUCESSO!"
+           PERFORM ABRIR-EXEMPLARES
+           MOVE WS-COD-LIVRO      TO EXEMPLAR-LIVRO-COD
+           MOVE WS-COD-EXEMPLAR   TO EXEMPLAR-NUM
+           READ EXEMPLARES KEY IS EXEMPLAR-CHAVE
+               INVALID KEY
+                   DISPLAY "ERRO AO LOCALIZAR EXEMPLAR NO SISTEMA."
+                   CLOSE EXEMPLARES
+                   EXIT PARAGRAPH.
+           MOVE "E" TO EXEMPLAR-STATUS
+           REWRITE REG-EXEMPLAR
+           CLOSE EXEMPLARES.
 
-           CLOSE LIVROS.
+           PERFORM RECALCULAR-STATUS-TITULO.
+
+           DISPLAY "EMPRÉSTIMO CADASTRADO COM SUCESSO! (EXEMPLAR "
+                   WS-COD-EXEMPLAR ")".
 
        GRAVAR-EMPRESTIMO.
-           PERFORM ACHAR-ULTIMO-EMP.
+           PERFORM OBTER-PROX-NUM-EMP.
+
+           IF WS-LOTE-COD = 0
+               MOVE WS-EMP-COD TO WS-LOTE-COD
+           END-IF.
 
            PERFORM ABRIR-EMPRESTIMOS
            MOVE WS-EMP-COD        TO EMPRESTIMO-COD.
            MOVE WS-COD-USUARIO    TO EMPRESTIMO-USUARIO.
            MOVE WS-COD-LIVRO      TO EMPRESTIMO-LIVRO.
-           MOVE WS-DATA-EMP       TO EMPRESTIMO-DATA-EMP.
-           MOVE WS-DATA-DEV       TO EMPRESTIMO-DATA-DEV.
+           MOVE WS-COD-EXEMPLAR   TO EMPRESTIMO-EXEMPLAR.
+           MOVE WS-EMP-AAAAMMDD   TO EMPRESTIMO-DATA-EMP.
+           MOVE WS-DEV-AAAAMMDD   TO EMPRESTIMO-DATA-DEV.
            MOVE 'E'               TO EMPRESTIMO-STATUS.
-           MOVE '--/--/----'      TO EMPRESTIMO-DATA-ENTREGA.
+           MOVE 0                 TO EMPRESTIMO-DATA-ENTREGA.
+           MOVE 0                 TO EMPRESTIMO-RENOVACOES.
+           MOVE WS-LOTE-COD       TO EMPRESTIMO-LOTE.
 
            WRITE REG-EMPRESTIMO
                INVALID KEY DISPLAY "ERRO: REGISTRO JÁ EXISTE!"
-               NOT INVALID KEY DISPLAY
-               "EMPRÉSTIMO REGISTRADO COM SUCESSO!(COD." WS-EMP-COD")".
+               NOT INVALID KEY
+                   DISPLAY "EMPRÉSTIMO REGISTRADO COM SUCESSO!(COD."
+                       WS-EMP-COD ")"
+                   MOVE "GRAVACAO" TO WS-AUD-OPERACAO
+                   MOVE WS-EMP-COD TO WS-AUD-CHAVE
+                   MOVE SPACES     TO WS-AUD-STATUS-ANT
+                   PERFORM REGISTRAR-AUDITORIA
+           END-WRITE.
+
+           CLOSE EMPRESTIMOS.
+
+       OBTER-PROX-NUM-EMP.
+           PERFORM ABRIR-EMPRESTIMOS
+           MOVE 0 TO EMPRESTIMO-COD
+           READ EMPRESTIMOS KEY IS EMPRESTIMO-COD
+               INVALID KEY
+                   CLOSE EMPRESTIMOS
+                   PERFORM CRIAR-CONTROLE-EMP
+                   PERFORM ABRIR-EMPRESTIMOS
+                   MOVE 0 TO EMPRESTIMO-COD
+                   READ EMPRESTIMOS KEY IS EMPRESTIMO-COD
+           END-READ.
 
+           MOVE EMPRESTIMO-USUARIO TO WS-EMP-COD.
+           ADD 1 TO WS-EMP-COD.
+           MOVE WS-EMP-COD TO EMPRESTIMO-USUARIO.
+           REWRITE REG-EMPRESTIMO.
            CLOSE EMPRESTIMOS.
 
-       ACHAR-ULTIMO-EMP.
+       CRIAR-CONTROLE-EMP.
            MOVE 0 TO WS-EMP-COD.
            MOVE "00" TO WS-FILE-STATUS.
 
            PERFORM ABRIR-EMPRESTIMOS
 
            PERFORM UNTIL WS-FILE-STATUS = "10"
-               IF EMPRESTIMO-COD > WS-EMP-COD
-                   MOVE EMPRESTIMO-COD TO WS-EMP-COD
-               END-IF
+               READ EMPRESTIMOS NEXT RECORD
+                   AT END MOVE "10" TO WS-FILE-STATUS
+               NOT AT END
+                   IF EMPRESTIMO-STATUS NOT = "C"
+                           AND EMPRESTIMO-COD > WS-EMP-COD
+                       MOVE EMPRESTIMO-COD TO WS-EMP-COD
+                   END-IF
+           END-PERFORM.
+
+           MOVE 0                TO EMPRESTIMO-COD.
+           MOVE WS-EMP-COD       TO EMPRESTIMO-USUARIO.
+           MOVE 0                TO EMPRESTIMO-LIVRO.
+           MOVE 0                TO EMPRESTIMO-EXEMPLAR.
+           MOVE 0                TO EMPRESTIMO-DATA-EMP.
+           MOVE 0                TO EMPRESTIMO-DATA-DEV.
+           MOVE 0                TO EMPRESTIMO-DATA-ENTREGA.
+           MOVE 0                TO EMPRESTIMO-RENOVACOES.
+           MOVE "C"              TO EMPRESTIMO-STATUS.
+           WRITE REG-EMPRESTIMO.
 
+           CLOSE EMPRESTIMOS.
+
+       ABRIR-AUDITORIA.
+           OPEN EXTEND AUDITORIA.
+           EVALUATE WS-FILE-STATUS
+               WHEN "00" CONTINUE
+               WHEN "05" CONTINUE
+               WHEN "35"
+                   OPEN OUTPUT AUDITORIA
+                   CLOSE AUDITORIA
+                   OPEN EXTEND AUDITORIA
+               WHEN OTHER
+                   DISPLAY "ERRO AO ABRIR AUDITORIA.DAT! STATUS: "
+                   WS-FILE-STATUS
+                   STOP RUN
+           END-EVALUATE.
+
+       REGISTRAR-AUDITORIA.
+           MOVE FUNCTION CURRENT-DATE TO WS-DATA-SISTEMA
+
+           PERFORM ABRIR-AUDITORIA
+           MOVE WS-DATA-SISTEMA(1:21) TO AUD-DATA-HORA
+           MOVE "SIS-EMPRESTIMOS"     TO AUD-PROGRAMA
+           MOVE WS-AUD-OPERACAO       TO AUD-OPERACAO
+           MOVE WS-AUD-CHAVE          TO AUD-CHAVE
+           MOVE WS-AUD-STATUS-ANT     TO AUD-STATUS-ANTERIOR
+           MOVE WS-OPERADOR-ATUAL     TO AUD-OPERADOR
+
+           WRITE REG-AUDITORIA
+
+           CLOSE AUDITORIA.
+
+       CONTAR-EMPRESTIMOS-USUARIO.
+           MOVE 0 TO WS-QTDE-EMPRESTIMOS-USU.
+           MOVE "00" TO WS-FILE-STATUS.
+
+           PERFORM ABRIR-EMPRESTIMOS
+
+           PERFORM UNTIL WS-FILE-STATUS = "10"
                READ EMPRESTIMOS NEXT RECORD
                    AT END MOVE "10" TO WS-FILE-STATUS
-           ADD 1 TO WS-EMP-COD
+               NOT AT END
+                   IF EMPRESTIMO-USUARIO = WS-COD-USUARIO
+                           AND EMPRESTIMO-STATUS = "E"
+                       ADD 1 TO WS-QTDE-EMPRESTIMOS-USU
+                   END-IF
            END-PERFORM.
 
            CLOSE EMPRESTIMOS.
 
+       DEFINIR-REGRAS-CATEGORIA.
+           EVALUATE WS-USU-CATEGORIA
+               WHEN "E"
+                   MOVE 3 TO WS-MAX-EMPRESTIMOS-USU
+                   MOVE 7 TO WS-DIAS-EMPRESTIMO-CAT
+               WHEN "F"
+                   MOVE 5 TO WS-MAX-EMPRESTIMOS-USU
+                   MOVE 14 TO WS-DIAS-EMPRESTIMO-CAT
+               WHEN "C"
+                   MOVE 2 TO WS-MAX-EMPRESTIMOS-USU
+                   MOVE 5 TO WS-DIAS-EMPRESTIMO-CAT
+               WHEN OTHER
+                   MOVE 3 TO WS-MAX-EMPRESTIMOS-USU
+                   MOVE 7 TO WS-DIAS-EMPRESTIMO-CAT
+           END-EVALUATE.
+
+       CALCULAR-DATA-DEVOLUCAO.
+           COMPUTE WS-DEV-AAAAMMDD = FUNCTION DATE-OF-INTEGER(
+               FUNCTION INTEGER-OF-DATE(WS-EMP-AAAAMMDD)
+               + WS-DIAS-EMPRESTIMO-CAT).
+
+       VALIDAR-DATA-DIGITADA.
+           MOVE "N" TO WS-DATA-VALIDA
+           IF WS-DATA-DIGITADA(3:1) = "/"
+                   AND WS-DATA-DIGITADA(6:1) = "/"
+                   AND WS-DATA-DIGITADA(1:2) IS NUMERIC
+                   AND WS-DATA-DIGITADA(4:2) IS NUMERIC
+                   AND WS-DATA-DIGITADA(7:4) IS NUMERIC
+               MOVE WS-DATA-DIGITADA(1:2) TO WS-VAL-DIA
+               MOVE WS-DATA-DIGITADA(4:2) TO WS-VAL-MES
+               MOVE WS-DATA-DIGITADA(7:4) TO WS-VAL-ANO
+               IF WS-VAL-MES >= 1 AND WS-VAL-MES <= 12
+                   MOVE WS-DIAS-MES(WS-VAL-MES) TO WS-MAX-DIA-MES
+                   IF WS-VAL-MES = 2
+                           AND FUNCTION MOD(WS-VAL-ANO, 4) = 0
+                           AND (FUNCTION MOD(WS-VAL-ANO, 100) NOT = 0
+                             OR FUNCTION MOD(WS-VAL-ANO, 400) = 0)
+                       MOVE 29 TO WS-MAX-DIA-MES
+                   END-IF
+                   IF WS-VAL-DIA >= 1 AND WS-VAL-DIA <= WS-MAX-DIA-MES
+                       COMPUTE WS-DATA-DIGITADA-NUM =
+                           WS-VAL-ANO * 10000 + WS-VAL-MES * 100
+                           + WS-VAL-DIA
+                       MOVE "S" TO WS-DATA-VALIDA
+                   END-IF
+               END-IF
+           END-IF.
+
+       FORMATAR-DATA.
+           MOVE WS-DATA-FMT-NUM(1:4) TO WS-DATA-FMT(7:4)
+           MOVE WS-DATA-FMT-NUM(5:2) TO WS-DATA-FMT(4:2)
+           MOVE WS-DATA-FMT-NUM(7:2) TO WS-DATA-FMT(1:2)
+           MOVE "/"                 TO WS-DATA-FMT(3:1)
+           MOVE "/"                 TO WS-DATA-FMT(6:1).
 
        REALIZAR-DEVOLUCAO.
            DISPLAY "DIGITE O CÓDIGO DO EMPRÉSTIMO: "
@@ -243,15 +659,28 @@
                    CLOSE EMPRESTIMOS
                    EXIT PARAGRAPH.
 
-           DISPLAY "DIGITE A DATA DE DEVOLUÇÃO (DD/MM/AAAA): "
-           ACCEPT WS-DATA-DEV.
+           MOVE "N" TO WS-DATA-VALIDA
+           PERFORM UNTIL WS-DATA-VALIDA = "S"
+               DISPLAY "DIGITE A DATA DE DEVOLUÇÃO (DD/MM/AAAA): "
+               ACCEPT WS-DATA-DIGITADA
+               PERFORM VALIDAR-DATA-DIGITADA
+               IF WS-DATA-VALIDA NOT = "S"
+                   DISPLAY "DATA INVÁLIDA. INFORME NOVAMENTE."
+               END-IF
+           END-PERFORM.
 
-           MOVE WS-DATA-DEV TO EMPRESTIMO-DATA-ENTREGA
+           MOVE EMPRESTIMO-STATUS TO WS-AUD-STATUS-ANT
+           MOVE WS-DATA-DIGITADA-NUM TO EMPRESTIMO-DATA-ENTREGA
            MOVE "D" TO EMPRESTIMO-STATUS
            REWRITE REG-EMPRESTIMO
            DISPLAY "DATA DE DEVOLUÇÃO E STATUS ATUALIZADOS!"
 
-           MOVE EMPRESTIMO-LIVRO TO WS-COD-LIVRO.
+           MOVE "DEVOLUCAO" TO WS-AUD-OPERACAO
+           MOVE WS-EMP-COD  TO WS-AUD-CHAVE
+           PERFORM REGISTRAR-AUDITORIA
+
+           MOVE EMPRESTIMO-LIVRO    TO WS-COD-LIVRO.
+           MOVE EMPRESTIMO-EXEMPLAR TO WS-COD-EXEMPLAR.
            CLOSE EMPRESTIMOS.
 
            PERFORM ATUALIZAR-LIVRO.
@@ -260,20 +689,180 @@
 
 
        ATUALIZAR-LIVRO.
-           PERFORM ABRIR-LIVROS
-           MOVE WS-COD-LIVRO TO LIVRO-COD
+           PERFORM ATENDER-RESERVA
 
-           READ LIVROS KEY IS LIVRO-COD
+           IF WS-RESERVA-ACHADA = "S"
+               PERFORM ATENDER-RESERVA-COM-EMPRESTIMO
+           ELSE
+               PERFORM ABRIR-EXEMPLARES
+               MOVE WS-COD-LIVRO    TO EXEMPLAR-LIVRO-COD
+               MOVE WS-COD-EXEMPLAR TO EXEMPLAR-NUM
+               READ EXEMPLARES KEY IS EXEMPLAR-CHAVE
+                   INVALID KEY
+                       DISPLAY "ERRO AO LOCALIZAR EXEMPLAR NO SISTEMA."
+                       CLOSE EXEMPLARES
+                       EXIT PARAGRAPH
+               END-READ
+
+               MOVE "D" TO EXEMPLAR-STATUS
+               DISPLAY "LIVRO ATUALIZADO PARA DISPONÍVEL!"
+               REWRITE REG-EXEMPLAR
+               CLOSE EXEMPLARES
+           END-IF.
+
+           PERFORM RECALCULAR-STATUS-TITULO.
+
+       ATENDER-RESERVA-COM-EMPRESTIMO.
+           MOVE WS-RES-USUARIO-ATENDIDO TO WS-COD-USUARIO
+           MOVE WS-COD-USUARIO          TO USUARIO-COD
+
+           PERFORM ABRIR-USUARIOS
+           READ USUARIOS KEY IS USUARIO-COD
                INVALID KEY
-                   DISPLAY "ERRO AO LOCALIZAR LIVRO NO SISTEMA."
-                   CLOSE LIVROS
+                   DISPLAY "USUÁRIO DA RESERVA NÃO ENCONTRADO; "
+                           "EXEMPLAR VOLTA A FICAR RESERVADO."
+                   CLOSE USUARIOS
+                   PERFORM MANTER-EXEMPLAR-RESERVADO
                    EXIT PARAGRAPH.
 
-           MOVE "D" TO LIVRO-STATUS
-           REWRITE REG-LIVRO
-           DISPLAY "LIVRO ATUALIZADO PARA DISPONÍVEL!"
+           IF USUARIO-STATUS = "X"
+               DISPLAY "USUÁRIO DA RESERVA FOI EXCLUÍDO; "
+                       "EXEMPLAR VOLTA A FICAR RESERVADO."
+               CLOSE USUARIOS
+               PERFORM MANTER-EXEMPLAR-RESERVADO
+               EXIT PARAGRAPH
+           END-IF.
+           MOVE USUARIO-CATEGORIA TO WS-USU-CATEGORIA
+           CLOSE USUARIOS.
 
-           CLOSE LIVROS.
+           PERFORM DEFINIR-REGRAS-CATEGORIA.
+
+           PERFORM CONTAR-EMPRESTIMOS-USUARIO.
+           IF WS-QTDE-EMPRESTIMOS-USU >= WS-MAX-EMPRESTIMOS-USU
+               DISPLAY "USUÁRIO DA RESERVA JÁ ATINGIU O LIMITE DE "
+                       WS-MAX-EMPRESTIMOS-USU " EMPRÉSTIMOS ATIVOS "
+                       "PARA A SUA CATEGORIA; EXEMPLAR VOLTA A FICAR "
+                       "RESERVADO."
+               PERFORM MANTER-EXEMPLAR-RESERVADO
+               EXIT PARAGRAPH
+           END-IF.
+
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-EMP-AAAAMMDD.
+           PERFORM CALCULAR-DATA-DEVOLUCAO.
+
+           MOVE 0 TO WS-LOTE-COD.
+           PERFORM GRAVAR-EMPRESTIMO.
+
+           PERFORM ABRIR-EXEMPLARES
+           MOVE WS-COD-LIVRO    TO EXEMPLAR-LIVRO-COD
+           MOVE WS-COD-EXEMPLAR TO EXEMPLAR-NUM
+           READ EXEMPLARES KEY IS EXEMPLAR-CHAVE
+               INVALID KEY
+                   DISPLAY "ERRO AO LOCALIZAR EXEMPLAR NO SISTEMA."
+                   CLOSE EXEMPLARES
+                   EXIT PARAGRAPH.
+           MOVE "E" TO EXEMPLAR-STATUS
+           REWRITE REG-EXEMPLAR
+           CLOSE EXEMPLARES.
+
+           DISPLAY "RESERVA ATENDIDA: EMPRÉSTIMO AUTOMÁTICO GERADO "
+                   "PARA O USUÁRIO " WS-RES-USUARIO-ATENDIDO "."
+
+       MANTER-EXEMPLAR-RESERVADO.
+           PERFORM ABRIR-EXEMPLARES
+           MOVE WS-COD-LIVRO    TO EXEMPLAR-LIVRO-COD
+           MOVE WS-COD-EXEMPLAR TO EXEMPLAR-NUM
+           READ EXEMPLARES KEY IS EXEMPLAR-CHAVE
+               INVALID KEY
+                   DISPLAY "ERRO AO LOCALIZAR EXEMPLAR NO SISTEMA."
+                   CLOSE EXEMPLARES
+                   EXIT PARAGRAPH.
+           MOVE "R" TO EXEMPLAR-STATUS
+           REWRITE REG-EXEMPLAR
+           CLOSE EXEMPLARES.
+
+       ABRIR-RESERVAS.
+           OPEN I-O RESERVAS.
+           EVALUATE WS-FILE-STATUS
+               WHEN "00" CONTINUE
+               WHEN "35"
+                   DISPLAY "CRIANDO RESERVAS.DAT..."
+                   OPEN OUTPUT RESERVAS
+                   CLOSE RESERVAS
+                   OPEN I-O RESERVAS
+               WHEN OTHER
+                   DISPLAY "ERRO AO ABRIR RESERVAS.DAT! STATUS: "
+                   WS-FILE-STATUS
+                   STOP RUN
+           END-EVALUATE.
+
+       ACHAR-ULTIMO-RESERVA.
+           MOVE 0 TO WS-RES-COD.
+           MOVE "00" TO WS-FILE-STATUS.
+
+           PERFORM ABRIR-RESERVAS
+
+           PERFORM UNTIL WS-FILE-STATUS = "10"
+               READ RESERVAS NEXT RECORD
+                   AT END MOVE "10" TO WS-FILE-STATUS
+               NOT AT END
+                   IF RESERVA-COD > WS-RES-COD
+                       MOVE RESERVA-COD TO WS-RES-COD
+                   END-IF
+           END-PERFORM.
+           ADD 1 TO WS-RES-COD.
+
+           CLOSE RESERVAS.
+
+       REGISTRAR-RESERVA.
+           PERFORM ACHAR-ULTIMO-RESERVA.
+           MOVE FUNCTION CURRENT-DATE TO WS-DATA-SISTEMA
+           STRING WS-DATA-SISTEMA(7:2) "/" WS-DATA-SISTEMA(5:2) "/"
+                  WS-DATA-SISTEMA(1:4) DELIMITED BY SIZE
+                  INTO WS-DATA-RESERVA
+
+           PERFORM ABRIR-RESERVAS
+           MOVE WS-RES-COD     TO RESERVA-COD
+           MOVE WS-COD-LIVRO   TO RESERVA-LIVRO
+           MOVE WS-COD-USUARIO TO RESERVA-USUARIO
+           MOVE WS-DATA-RESERVA TO RESERVA-DATA
+           MOVE "A"            TO RESERVA-STATUS
+
+           WRITE REG-RESERVA
+               INVALID KEY DISPLAY "ERRO: RESERVA JÁ EXISTE!"
+               NOT INVALID KEY
+                   DISPLAY "RESERVA REGISTRADA COM SUCESSO! (COD."
+                       WS-RES-COD ")"
+                   MOVE "GRAVACAO" TO WS-AUD-OPERACAO
+                   MOVE WS-RES-COD TO WS-AUD-CHAVE
+                   MOVE SPACES     TO WS-AUD-STATUS-ANT
+                   PERFORM REGISTRAR-AUDITORIA
+           END-WRITE.
+
+           CLOSE RESERVAS.
+
+       ATENDER-RESERVA.
+           MOVE "N" TO WS-RESERVA-ACHADA.
+           MOVE 0   TO WS-RES-USUARIO-ATENDIDO.
+           MOVE "00" TO WS-FILE-STATUS.
+
+           PERFORM ABRIR-RESERVAS
+
+           PERFORM UNTIL WS-FILE-STATUS = "10"
+                   OR WS-RESERVA-ACHADA = "S"
+               READ RESERVAS NEXT RECORD
+                   AT END MOVE "10" TO WS-FILE-STATUS
+               NOT AT END
+                   IF RESERVA-LIVRO = WS-COD-LIVRO
+                           AND RESERVA-STATUS = "A"
+                       MOVE "S" TO WS-RESERVA-ACHADA
+                       MOVE RESERVA-USUARIO TO WS-RES-USUARIO-ATENDIDO
+                       MOVE "N" TO RESERVA-STATUS
+                       REWRITE REG-RESERVA
+                   END-IF
+           END-PERFORM.
+
+           CLOSE RESERVAS.
 
 
        CONSULTAR-EMPRESTIMO.
@@ -294,14 +883,31 @@
            DISPLAY "CÓDIGO DO EMPRÉSTIMO: " EMPRESTIMO-COD
            DISPLAY "CÓDIGO DO USUÁRIO:    " EMPRESTIMO-USUARIO
            DISPLAY "CÓDIGO DO LIVRO:      " EMPRESTIMO-LIVRO
-           DISPLAY "DATA DO EMPRÉSTIMO:   " EMPRESTIMO-DATA-EMP
-           DISPLAY "DATA DA DEVOLUÇÃO:    " EMPRESTIMO-DATA-DEV
-           DISPLAY "DATA ENTREGUE:        " EMPRESTIMO-DATA-ENTREGA
+           DISPLAY "EXEMPLAR:             " EMPRESTIMO-EXEMPLAR
+           DISPLAY "LOTE DO EMPRÉSTIMO:   " EMPRESTIMO-LOTE
+
+           MOVE EMPRESTIMO-DATA-EMP TO WS-DATA-FMT-NUM
+           PERFORM FORMATAR-DATA
+           DISPLAY "DATA DO EMPRÉSTIMO:   " WS-DATA-FMT
+
+           MOVE EMPRESTIMO-DATA-DEV TO WS-DATA-FMT-NUM
+           PERFORM FORMATAR-DATA
+           DISPLAY "DATA DA DEVOLUÇÃO:    " WS-DATA-FMT
+
+           IF EMPRESTIMO-DATA-ENTREGA = 0
+               DISPLAY "DATA ENTREGUE:        --/--/----"
+           ELSE
+               MOVE EMPRESTIMO-DATA-ENTREGA TO WS-DATA-FMT-NUM
+               PERFORM FORMATAR-DATA
+               DISPLAY "DATA ENTREGUE:        " WS-DATA-FMT
+           END-IF
 
            IF EMPRESTIMO-STATUS = "E" THEN
                DISPLAY "STATUS:               EM ANDAMENTO"
            ELSE IF EMPRESTIMO-STATUS = "D" THEN
                DISPLAY "STATUS:               DEVOLVIDO"
+           ELSE IF EMPRESTIMO-STATUS = "P" THEN
+               DISPLAY "STATUS:               PERDIDO/DANIFICADO"
            ELSE
                DISPLAY "STATUS:               DESCONHECIDO"
            END-IF.
@@ -309,3 +915,155 @@
            DISPLAY "=========================================="
 
            CLOSE EMPRESTIMOS.
+
+       RENOVAR-EMPRESTIMO.
+           DISPLAY "DIGITE O CÓDIGO DO EMPRÉSTIMO A RENOVAR: "
+           ACCEPT WS-EMP-COD
+           MOVE WS-EMP-COD TO EMPRESTIMO-COD
+
+           PERFORM ABRIR-EMPRESTIMOS
+           READ EMPRESTIMOS KEY IS EMPRESTIMO-COD
+               INVALID KEY
+                   DISPLAY "EMPRÉSTIMO NÃO ENCONTRADO."
+                   CLOSE EMPRESTIMOS
+                   EXIT PARAGRAPH.
+
+           IF EMPRESTIMO-STATUS NOT = "E"
+               DISPLAY "EMPRÉSTIMO NÃO ESTÁ EM ANDAMENTO."
+               CLOSE EMPRESTIMOS
+               EXIT PARAGRAPH
+           END-IF.
+
+           IF EMPRESTIMO-RENOVACOES >= WS-MAX-RENOVACOES
+               DISPLAY "LIMITE DE RENOVAÇÕES ATINGIDO PARA ESTE"
+               DISPLAY "EMPRÉSTIMO."
+               CLOSE EMPRESTIMOS
+               EXIT PARAGRAPH
+           END-IF.
+
+           MOVE EMPRESTIMO-DATA-DEV TO WS-DATA-FMT-NUM
+           PERFORM FORMATAR-DATA
+           DISPLAY "DATA DE DEVOLUÇÃO ATUAL: " WS-DATA-FMT
+
+           MOVE "N" TO WS-DATA-VALIDA
+           PERFORM UNTIL WS-DATA-VALIDA = "S"
+               DISPLAY "DIGITE A NOVA DATA DE DEVOLUÇÃO (DD/MM/AAAA):"
+               ACCEPT WS-DATA-DIGITADA
+               PERFORM VALIDAR-DATA-DIGITADA
+               IF WS-DATA-VALIDA NOT = "S"
+                   DISPLAY "DATA INVÁLIDA. INFORME NOVAMENTE."
+               ELSE IF WS-DATA-DIGITADA-NUM NOT > EMPRESTIMO-DATA-DEV
+                   DISPLAY "A NOVA DATA DEVE SER POSTERIOR À DATA DE "
+                           "DEVOLUÇÃO ATUAL. INFORME NOVAMENTE."
+                   MOVE "N" TO WS-DATA-VALIDA
+               END-IF
+           END-PERFORM.
+
+           MOVE EMPRESTIMO-STATUS TO WS-AUD-STATUS-ANT
+           MOVE WS-DATA-DIGITADA-NUM TO EMPRESTIMO-DATA-DEV
+           ADD 1 TO EMPRESTIMO-RENOVACOES
+           REWRITE REG-EMPRESTIMO
+           DISPLAY "EMPRÉSTIMO RENOVADO COM SUCESSO! (RENOVAÇÃO "
+                   EMPRESTIMO-RENOVACOES " DE " WS-MAX-RENOVACOES ")"
+
+           MOVE "RENOVACAO" TO WS-AUD-OPERACAO
+           MOVE WS-EMP-COD  TO WS-AUD-CHAVE
+           PERFORM REGISTRAR-AUDITORIA
+
+           CLOSE EMPRESTIMOS.
+
+       ABRIR-COBRANCAS.
+           OPEN EXTEND COBRANCAS.
+           EVALUATE WS-FILE-STATUS
+               WHEN "00" CONTINUE
+               WHEN "05" CONTINUE
+               WHEN "35"
+                   OPEN OUTPUT COBRANCAS
+                   CLOSE COBRANCAS
+                   OPEN EXTEND COBRANCAS
+               WHEN OTHER
+                   DISPLAY "ERRO AO ABRIR COBRANCAS.DAT! STATUS: "
+                   WS-FILE-STATUS
+                   STOP RUN
+           END-EVALUATE.
+
+       REGISTRAR-PERDA-DANO.
+           DISPLAY "DIGITE O CÓDIGO DO EMPRÉSTIMO: "
+           ACCEPT WS-EMP-COD
+           MOVE WS-EMP-COD TO EMPRESTIMO-COD
+
+           PERFORM ABRIR-EMPRESTIMOS
+           READ EMPRESTIMOS KEY IS EMPRESTIMO-COD
+               INVALID KEY
+                   DISPLAY "EMPRÉSTIMO NÃO ENCONTRADO."
+                   CLOSE EMPRESTIMOS
+                   EXIT PARAGRAPH.
+
+           IF EMPRESTIMO-STATUS NOT = "E"
+               DISPLAY "EMPRÉSTIMO NÃO ESTÁ EM ANDAMENTO."
+               CLOSE EMPRESTIMOS
+               EXIT PARAGRAPH
+           END-IF.
+
+           MOVE "N" TO WS-TIPO-OCORRENCIA
+           PERFORM UNTIL WS-TIPO-OCORRENCIA = "P"
+                   OR WS-TIPO-OCORRENCIA = "D"
+               DISPLAY "TIPO DE OCORRÊNCIA (P=PERDIDO / "
+                       "D=DANIFICADO): "
+               ACCEPT WS-TIPO-OCORRENCIA
+               MOVE FUNCTION UPPER-CASE(WS-TIPO-OCORRENCIA)
+                   TO WS-TIPO-OCORRENCIA
+           END-PERFORM.
+
+           MOVE EMPRESTIMO-STATUS   TO WS-AUD-STATUS-ANT
+           MOVE "P"                 TO EMPRESTIMO-STATUS
+           REWRITE REG-EMPRESTIMO
+
+           MOVE "PERDADANO" TO WS-AUD-OPERACAO
+           MOVE WS-EMP-COD  TO WS-AUD-CHAVE
+           PERFORM REGISTRAR-AUDITORIA
+
+           MOVE EMPRESTIMO-LIVRO    TO WS-COD-LIVRO
+           MOVE EMPRESTIMO-EXEMPLAR TO WS-COD-EXEMPLAR
+           MOVE EMPRESTIMO-USUARIO  TO WS-COD-USUARIO
+           CLOSE EMPRESTIMOS.
+
+           PERFORM ABRIR-EXEMPLARES
+           MOVE WS-COD-LIVRO    TO EXEMPLAR-LIVRO-COD
+           MOVE WS-COD-EXEMPLAR TO EXEMPLAR-NUM
+           READ EXEMPLARES KEY IS EXEMPLAR-CHAVE
+               INVALID KEY
+                   DISPLAY "ERRO AO LOCALIZAR EXEMPLAR NO SISTEMA."
+                   CLOSE EXEMPLARES
+                   EXIT PARAGRAPH.
+
+           MOVE "P" TO EXEMPLAR-STATUS
+           REWRITE REG-EXEMPLAR
+           CLOSE EXEMPLARES.
+
+           PERFORM RECALCULAR-STATUS-TITULO.
+
+           PERFORM ABRIR-LIVROS
+           MOVE WS-COD-LIVRO TO LIVRO-COD
+           READ LIVROS KEY IS LIVRO-COD
+               INVALID KEY
+                   MOVE 0 TO WS-VALOR-COBRANCA
+                   DISPLAY "LIVRO NÃO ENCONTRADO PARA COBRANÇA."
+                   CLOSE LIVROS
+                   EXIT PARAGRAPH.
+           MOVE LIVRO-VALOR-REPOSICAO TO WS-VALOR-COBRANCA
+           CLOSE LIVROS.
+
+           MOVE FUNCTION CURRENT-DATE TO WS-DATA-SISTEMA
+           PERFORM ABRIR-COBRANCAS
+           MOVE WS-DATA-SISTEMA(1:21) TO COBRANCA-DATA-HORA
+           MOVE WS-EMP-COD            TO COBRANCA-EMPRESTIMO-COD
+           MOVE WS-COD-USUARIO        TO COBRANCA-USUARIO-COD
+           MOVE WS-COD-LIVRO          TO COBRANCA-LIVRO-COD
+           MOVE WS-TIPO-OCORRENCIA    TO COBRANCA-TIPO
+           MOVE WS-VALOR-COBRANCA     TO COBRANCA-VALOR
+           WRITE REG-COBRANCA
+           CLOSE COBRANCAS.
+
+           DISPLAY "OCORRÊNCIA REGISTRADA. COBRANÇA DE REPOSIÇÃO: "
+                   "R$ " WS-VALOR-COBRANCA.
