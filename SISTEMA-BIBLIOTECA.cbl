@@ -10,44 +10,147 @@
        CONFIGURATION SECTION.
        SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
 
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPERADORES ASSIGN TO 'OPERADORES.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS OPERADOR-ID
+               FILE STATUS IS WS-FILE-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+
+       FD OPERADORES.
+       01 REG-OPERADOR.
+           02 OPERADOR-ID              PIC X(10).
+           02 OPERADOR-SENHA           PIC X(10).
+           02 OPERADOR-NOME            PIC X(30).
+           02 OPERADOR-STATUS          PIC X(1).
+
        WORKING-STORAGE SECTION.
        01 WS-COMANDO             PIC X(100).
        77 WS-OPCAO               PIC X(1) VALUE SPACES.
+       77 WS-FILE-STATUS         PIC X(2) VALUE SPACES.
+       77 WS-OPERADOR-ATUAL      PIC X(10) VALUE SPACES.
+       77 WS-LOGIN-ID            PIC X(10) VALUE SPACES.
+       77 WS-LOGIN-SENHA         PIC X(10) VALUE SPACES.
+       77 WS-LOGIN-OK            PIC X(1) VALUE "N".
+       77 WS-TENTATIVAS          PIC 9(1) VALUE 0.
 
        PROCEDURE DIVISION.
 
        MAIN-PROCEDURE.
-           PERFORM MENU.
+           PERFORM EFETUAR-LOGIN.
+           IF WS-LOGIN-OK = "S"
+               PERFORM MENU
+           END-IF.
            STOP RUN.
 
+       ABRIR-OPERADORES.
+           OPEN I-O OPERADORES.
+           EVALUATE WS-FILE-STATUS
+               WHEN "00" CONTINUE
+               WHEN "35"
+                   DISPLAY "CRIANDO OPERADORES.DAT..."
+                   OPEN OUTPUT OPERADORES
+                   MOVE "ADMIN"         TO OPERADOR-ID
+                   MOVE "ADMIN"         TO OPERADOR-SENHA
+                   MOVE "ADMINISTRADOR" TO OPERADOR-NOME
+                   MOVE "A"             TO OPERADOR-STATUS
+                   WRITE REG-OPERADOR
+                   CLOSE OPERADORES
+                   OPEN I-O OPERADORES
+               WHEN OTHER
+                   DISPLAY "ERRO AO ABRIR OPERADORES.DAT! STATUS: "
+                   WS-FILE-STATUS
+                   STOP RUN
+           END-EVALUATE.
+
+       EFETUAR-LOGIN.
+           MOVE 0   TO WS-TENTATIVAS.
+           MOVE "N" TO WS-LOGIN-OK.
+
+           PERFORM UNTIL WS-LOGIN-OK = "S" OR WS-TENTATIVAS >= 3
+               DISPLAY "====================================="
+               DISPLAY "  IDENTIFICAÇÃO DO OPERADOR"
+               DISPLAY "====================================="
+               DISPLAY "ID DO OPERADOR: "
+               ACCEPT WS-LOGIN-ID
+               DISPLAY "SENHA: "
+               ACCEPT WS-LOGIN-SENHA
+
+               PERFORM ABRIR-OPERADORES
+               MOVE WS-LOGIN-ID TO OPERADOR-ID
+               READ OPERADORES KEY IS OPERADOR-ID
+                   INVALID KEY
+                       DISPLAY "OPERADOR NÃO ENCONTRADO."
+                   NOT INVALID KEY
+                       IF OPERADOR-SENHA = WS-LOGIN-SENHA
+                          AND OPERADOR-STATUS = "A"
+                           MOVE "S"         TO WS-LOGIN-OK
+                           MOVE OPERADOR-ID TO WS-OPERADOR-ATUAL
+                       ELSE
+                           DISPLAY "SENHA INVÁLIDA OU OPERADOR "
+                                   "INATIVO."
+                       END-IF
+               END-READ
+               CLOSE OPERADORES
+
+               IF WS-LOGIN-OK NOT = "S"
+                   ADD 1 TO WS-TENTATIVAS
+               END-IF
+           END-PERFORM.
+
+           IF WS-LOGIN-OK NOT = "S"
+               DISPLAY "NÚMERO MÁXIMO DE TENTATIVAS EXCEDIDO."
+               DISPLAY "ENCERRANDO PROGRAMA..."
+           END-IF.
+
        MENU.
            PERFORM UNTIL WS-OPCAO = "N"
                DISPLAY "====================================="
                DISPLAY "  SISTEMA DE GERENCIAMENTO DA BIBLIOTECA"
+               DISPLAY "  OPERADOR: " FUNCTION TRIM(WS-OPERADOR-ATUAL)
                DISPLAY "====================================="
                DISPLAY "1 - Livros"
                DISPLAY "2 - Usuários"
                DISPLAY "3 - Emprestimos"
                DISPLAY "4 - Relatorios"
-               DISPLAY "5 - Encerrar"
-               DISPLAY "Escolha uma opção (1/2/3/4/5): "
+               DISPLAY "5 - Backup/Restauração"
+               DISPLAY "6 - Encerrar"
+               DISPLAY "Escolha uma opção (1/2/3/4/5/6): "
                ACCEPT WS-OPCAO
 
                EVALUATE WS-OPCAO
                    WHEN "1"
-                       MOVE "SIS-LIVROS" TO WS-COMANDO
+                       STRING "SIS-LIVROS "     DELIMITED BY SIZE
+                              FUNCTION TRIM(WS-OPERADOR-ATUAL)
+                                                 DELIMITED BY SIZE
+                              INTO WS-COMANDO
                        CALL "SYSTEM" USING WS-COMANDO
                    WHEN "2"
-                       MOVE "SIS-USUARIOS" TO WS-COMANDO
+                       STRING "SIS-USUARIOS "   DELIMITED BY SIZE
+                              FUNCTION TRIM(WS-OPERADOR-ATUAL)
+                                                 DELIMITED BY SIZE
+                              INTO WS-COMANDO
                        CALL "SYSTEM" USING WS-COMANDO
                    WHEN "3"
-                       MOVE "SIS-EMPRESTIMOS" TO WS-COMANDO
+                       STRING "SIS-EMPRESTIMOS " DELIMITED BY SIZE
+                              FUNCTION TRIM(WS-OPERADOR-ATUAL)
+                                                 DELIMITED BY SIZE
+                              INTO WS-COMANDO
                        CALL "SYSTEM" USING WS-COMANDO
                    WHEN "4"
                        MOVE "SIS-RELATORIOS" TO WS-COMANDO
                        CALL "SYSTEM" USING WS-COMANDO
                    WHEN "5"
+                       STRING "SIS-BACKUP "     DELIMITED BY SIZE
+                              FUNCTION TRIM(WS-OPERADOR-ATUAL)
+                                                 DELIMITED BY SIZE
+                              INTO WS-COMANDO
+                       CALL "SYSTEM" USING WS-COMANDO
+                   WHEN "6"
                        DISPLAY "ENCERRANDO PROGRAMA..."
                        MOVE "N" TO WS-OPCAO
                    WHEN OTHER
