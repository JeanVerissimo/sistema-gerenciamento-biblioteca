@@ -19,6 +19,16 @@
                RECORD KEY IS USUARIO-COD
                FILE STATUS IS WS-FILE-STATUS.
 
+           SELECT EMPRESTIMOS ASSIGN TO 'EMPRESTIMOS.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS EMPRESTIMO-COD
+               FILE STATUS IS WS-FILE-STATUS.
+
+           SELECT AUDITORIA ASSIGN TO 'AUDITORIA.DAT'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        FD USUARIOS.
@@ -28,21 +38,57 @@
            02 USUARIO-TELEFONE      PIC X(11).
            02 USUARIO-EMAIL         PIC X(20).
            02 USUARIO-STATUS        PIC X(1).
+           02 USUARIO-CATEGORIA     PIC X(1).
+
+       FD EMPRESTIMOS.
+       01 REG-EMPRESTIMO.
+           02 EMPRESTIMO-COD           PIC 9(5).
+           02 EMPRESTIMO-USUARIO       PIC 9(5).
+           02 EMPRESTIMO-LIVRO         PIC 9(5).
+           02 EMPRESTIMO-EXEMPLAR      PIC 9(3).
+           02 EMPRESTIMO-DATA-EMP      PIC 9(8).
+           02 EMPRESTIMO-DATA-DEV      PIC 9(8).
+           02 EMPRESTIMO-DATA-ENTREGA  PIC 9(8).
+           02 EMPRESTIMO-STATUS        PIC X(1).
+           02 EMPRESTIMO-RENOVACOES    PIC 9(2).
+           02 EMPRESTIMO-LOTE          PIC 9(5).
+
+       FD AUDITORIA.
+       01 REG-AUDITORIA.
+           02 AUD-DATA-HORA         PIC X(21).
+           02 AUD-PROGRAMA          PIC X(15).
+           02 AUD-OPERACAO          PIC X(10).
+           02 AUD-CHAVE             PIC X(10).
+           02 AUD-STATUS-ANTERIOR   PIC X(1).
+           02 AUD-OPERADOR            PIC X(10).
 
        WORKING-STORAGE SECTION.
        77 WS-FILE-STATUS            PIC X(2)       VALUE SPACES.
        77 WS-OPCAO                  PIC X(1)       VALUE 'S'.
        77 WS-RESPOSTA               PIC X(1).
+       77 WS-AUD-DATA-HORA          PIC X(21).
+       77 WS-AUD-OPERACAO           PIC X(10).
+       77 WS-AUD-CHAVE              PIC X(10).
+       77 WS-AUD-STATUS-ANT         PIC X(1)       VALUE SPACES.
+       77 WS-OPERADOR-ATUAL         PIC X(10)      VALUE SPACES.
+       77 WS-EMPRESTIMO-ATIVO       PIC X(1)       VALUE "N".
+       77 WS-TELEFONE-VALIDO        PIC X(1)       VALUE "N".
+       77 WS-EMAIL-VALIDO           PIC X(1)       VALUE "N".
+       77 WS-IDX-VAL                PIC 9(2)       VALUE 0.
+       77 WS-POS-ARROBA             PIC 9(2)       VALUE 0.
+       77 WS-CADASTRO-CANCELADO     PIC X(1)       VALUE "N".
        01 WS-USUARIO-DADOS.
            02 WS-COD                PIC 9(5).
            02 WS-NOME               PIC X(40).
            02 WS-TELEFONE           PIC X(11).
            02 WS-EMAIL              PIC X(20).
            02 WS-STATUS             PIC X(1).
+           02 WS-CATEGORIA          PIC X(1).
 
        PROCEDURE DIVISION.
 
        MAIN-PROCEDURE.
+           ACCEPT WS-OPERADOR-ATUAL FROM COMMAND-LINE.
            PERFORM MENU.
            STOP RUN.
 
@@ -75,6 +121,11 @@
        CADASTRAR-USUARIO.
            PERFORM ABRIR-USUARIOS.
            PERFORM SOLICITAR-DADOS-USUARIO.
+           IF WS-CADASTRO-CANCELADO = "S"
+               DISPLAY "CADASTRO CANCELADO."
+               CLOSE USUARIOS
+               EXIT PARAGRAPH
+           END-IF
            PERFORM GRAVAR-USUARIO.
            CLOSE USUARIOS.
 
@@ -93,45 +144,201 @@
                    STOP RUN
            END-EVALUATE.
 
+       ABRIR-EMPRESTIMOS.
+           OPEN I-O EMPRESTIMOS.
+           EVALUATE WS-FILE-STATUS
+               WHEN "00" CONTINUE
+               WHEN "35"
+                   DISPLAY "CRIANDO EMPRESTIMOS.DAT..."
+                   OPEN OUTPUT EMPRESTIMOS
+                   CLOSE EMPRESTIMOS
+                   OPEN I-O EMPRESTIMOS
+               WHEN OTHER
+                   DISPLAY "ERRO AO ABRIR EMPRESTIMOS.DAT! STATUS: "
+                   WS-FILE-STATUS
+                   STOP RUN
+           END-EVALUATE.
+
+       EXISTE-EMPRESTIMO-ATIVO-USUARIO.
+           MOVE "N" TO WS-EMPRESTIMO-ATIVO.
+           MOVE "00" TO WS-FILE-STATUS.
+
+           PERFORM ABRIR-EMPRESTIMOS
+
+           PERFORM UNTIL WS-FILE-STATUS = "10"
+                   OR WS-EMPRESTIMO-ATIVO = "S"
+               READ EMPRESTIMOS NEXT RECORD
+                   AT END MOVE "10" TO WS-FILE-STATUS
+               NOT AT END
+                   IF EMPRESTIMO-USUARIO = WS-COD
+                           AND EMPRESTIMO-STATUS = "E"
+                       MOVE "S" TO WS-EMPRESTIMO-ATIVO
+                   END-IF
+           END-PERFORM.
+
+           CLOSE EMPRESTIMOS.
+
+       ABRIR-AUDITORIA.
+           OPEN EXTEND AUDITORIA.
+           EVALUATE WS-FILE-STATUS
+               WHEN "00" CONTINUE
+               WHEN "05" CONTINUE
+               WHEN "35"
+                   OPEN OUTPUT AUDITORIA
+                   CLOSE AUDITORIA
+                   OPEN EXTEND AUDITORIA
+               WHEN OTHER
+                   DISPLAY "ERRO AO ABRIR AUDITORIA.DAT! STATUS: "
+                   WS-FILE-STATUS
+                   STOP RUN
+           END-EVALUATE.
+
+       REGISTRAR-AUDITORIA.
+           MOVE FUNCTION CURRENT-DATE TO WS-AUD-DATA-HORA
+
+           PERFORM ABRIR-AUDITORIA
+           MOVE WS-AUD-DATA-HORA  TO AUD-DATA-HORA
+           MOVE "SIS-USUARIOS"    TO AUD-PROGRAMA
+           MOVE WS-AUD-OPERACAO   TO AUD-OPERACAO
+           MOVE WS-AUD-CHAVE      TO AUD-CHAVE
+           MOVE WS-AUD-STATUS-ANT TO AUD-STATUS-ANTERIOR
+           MOVE WS-OPERADOR-ATUAL TO AUD-OPERADOR
+
+           WRITE REG-AUDITORIA
+
+           CLOSE AUDITORIA.
+
+       VALIDAR-TELEFONE.
+           MOVE "S" TO WS-TELEFONE-VALIDO.
+           PERFORM VARYING WS-IDX-VAL FROM 1 BY 1
+                   UNTIL WS-IDX-VAL > 11
+               IF WS-TELEFONE(WS-IDX-VAL:1) NOT NUMERIC
+                   MOVE "N" TO WS-TELEFONE-VALIDO
+               END-IF
+           END-PERFORM.
+
+       VALIDAR-EMAIL.
+           MOVE "N" TO WS-EMAIL-VALIDO.
+           MOVE 0   TO WS-POS-ARROBA.
+
+           PERFORM VARYING WS-IDX-VAL FROM 1 BY 1
+                   UNTIL WS-IDX-VAL > 20
+               IF WS-EMAIL(WS-IDX-VAL:1) = "@"
+                   MOVE WS-IDX-VAL TO WS-POS-ARROBA
+               END-IF
+           END-PERFORM.
+
+           IF WS-POS-ARROBA > 1
+               PERFORM VARYING WS-IDX-VAL FROM WS-POS-ARROBA BY 1
+                       UNTIL WS-IDX-VAL > 20
+                   IF WS-EMAIL(WS-IDX-VAL:1) = "."
+                           AND WS-IDX-VAL > WS-POS-ARROBA + 1
+                           AND WS-IDX-VAL < 20
+                           AND WS-EMAIL(WS-IDX-VAL + 1:1) NOT = SPACE
+                       MOVE "S" TO WS-EMAIL-VALIDO
+                   END-IF
+               END-PERFORM
+           END-IF.
+
        SOLICITAR-DADOS-USUARIO.
            INITIALIZE WS-USUARIO-DADOS
+           MOVE "N" TO WS-CADASTRO-CANCELADO
+
+           DISPLAY "(DIGITE 99999 A QUALQUER MOMENTO PARA CANCELAR E "
+                   "VOLTAR AO MENU.)"
 
            PERFORM UNTIL WS-COD > 0
                DISPLAY "DIGITE O C�DIGO DO USU�RIO (5 DIGITOS): "
                ACCEPT WS-COD
+               IF WS-COD = 99999
+                   MOVE "S" TO WS-CADASTRO-CANCELADO
+                   EXIT PARAGRAPH
+               END-IF
            END-PERFORM.
 
            PERFORM UNTIL WS-NOME NOT = SPACES
-               DISPLAY "DIGITE O NOME COMPLETO DO USU�RIO: "
+               DISPLAY "DIGITE O NOME COMPLETO DO USU�RIO (OU "
+                       "'SAIR'): "
                ACCEPT WS-NOME
+               IF WS-NOME = "SAIR"
+                   MOVE "S" TO WS-CADASTRO-CANCELADO
+                   EXIT PARAGRAPH
+               END-IF
            END-PERFORM.
 
-           PERFORM UNTIL WS-TELEFONE NOT = SPACES
-               DISPLAY "DIGITE O TELEFONE COM DDD + 9 D�GITOS: "
+           MOVE "N" TO WS-TELEFONE-VALIDO
+           PERFORM UNTIL WS-TELEFONE-VALIDO = "S"
+               DISPLAY "DIGITE O TELEFONE COM DDD + 9 D�GITOS (11 "
+                       "NOVES CANCELA): "
                ACCEPT WS-TELEFONE
+               IF WS-TELEFONE = "99999999999"
+                   MOVE "S" TO WS-CADASTRO-CANCELADO
+                   EXIT PARAGRAPH
+               END-IF
+               PERFORM VALIDAR-TELEFONE
+               IF WS-TELEFONE-VALIDO NOT = "S"
+                   DISPLAY "TELEFONE INVÁLIDO: USE SOMENTE "
+                           "11 DÍGITOS NUMÉRICOS (DDD+9)."
+               END-IF
            END-PERFORM.
 
-           PERFORM UNTIL WS-EMAIL NOT = SPACES
-               DISPLAY "DIGITE O E-MAIL DO USU�RIO: "
+           MOVE "N" TO WS-EMAIL-VALIDO
+           PERFORM UNTIL WS-EMAIL-VALIDO = "S"
+               DISPLAY "DIGITE O E-MAIL DO USU�RIO (OU 'SAIR'): "
                ACCEPT WS-EMAIL
+               IF WS-EMAIL = "SAIR"
+                   MOVE "S" TO WS-CADASTRO-CANCELADO
+                   EXIT PARAGRAPH
+               END-IF
+               PERFORM VALIDAR-EMAIL
+               IF WS-EMAIL-VALIDO NOT = "S"
+                   DISPLAY "E-MAIL INVÁLIDO: USE O FORMATO "
+                           "NOME@DOMINIO."
+               END-IF
            END-PERFORM.
 
            PERFORM UNTIL WS-STATUS = "A" OR WS-STATUS = "I"
-               DISPLAY "DIGITE O STATUS (A=Ativo / I=Inativo): "
+                   OR WS-STATUS = "X"
+               DISPLAY "DIGITE O STATUS (A=Ativo / I=Inativo / "
+                       "X=Cancelar): "
                ACCEPT WS-STATUS
                MOVE FUNCTION UPPER-CASE(WS-STATUS) TO WS-STATUS
            END-PERFORM.
+           IF WS-STATUS = "X"
+               MOVE "S" TO WS-CADASTRO-CANCELADO
+               EXIT PARAGRAPH
+           END-IF.
+
+           PERFORM UNTIL WS-CATEGORIA = "E" OR WS-CATEGORIA = "F"
+                   OR WS-CATEGORIA = "C" OR WS-CATEGORIA = "X"
+               DISPLAY "DIGITE A CATEGORIA (E=Estudante / "
+                       "F=Docente-Funcionário / C=Comunidade / "
+                       "X=Cancelar): "
+               ACCEPT WS-CATEGORIA
+               MOVE FUNCTION UPPER-CASE(WS-CATEGORIA) TO WS-CATEGORIA
+           END-PERFORM.
+           IF WS-CATEGORIA = "X"
+               MOVE "S" TO WS-CADASTRO-CANCELADO
+               EXIT PARAGRAPH
+           END-IF.
 
        GRAVAR-USUARIO.
-           MOVE WS-COD      TO USUARIO-COD
-           MOVE WS-NOME     TO USUARIO-NOME
-           MOVE WS-TELEFONE TO USUARIO-TELEFONE
-           MOVE WS-EMAIL    TO USUARIO-EMAIL
-           MOVE WS-STATUS   TO USUARIO-STATUS
+           MOVE WS-COD        TO USUARIO-COD
+           MOVE WS-NOME       TO USUARIO-NOME
+           MOVE WS-TELEFONE   TO USUARIO-TELEFONE
+           MOVE WS-EMAIL      TO USUARIO-EMAIL
+           MOVE WS-STATUS     TO USUARIO-STATUS
+           MOVE WS-CATEGORIA  TO USUARIO-CATEGORIA
 
            WRITE REG-USUARIO
-           INVALID KEY DISPLAY "ERRO: C�DIGO J� EXISTE!"
-           NOT INVALID KEY DISPLAY "USU�RIO CADASTRADO COM SUCESSO!".
+               INVALID KEY DISPLAY "ERRO: C�DIGO J� EXISTE!"
+               NOT INVALID KEY
+                   DISPLAY "USU�RIO CADASTRADO COM SUCESSO!"
+                   MOVE "GRAVACAO" TO WS-AUD-OPERACAO
+                   MOVE WS-COD     TO WS-AUD-CHAVE
+                   MOVE SPACES     TO WS-AUD-STATUS-ANT
+                   PERFORM REGISTRAR-AUDITORIA
+           END-WRITE.
 
        PESQUISAR-USUARIO.
            DISPLAY "DIGITE O C�DIGO DO USU�RIO PARA PESQUISAR: "
@@ -144,11 +351,20 @@
                    DISPLAY "USU�RIO N�O ENCONTRADO."
                    CLOSE USUARIOS
                    EXIT PARAGRAPH
-               NOT INVALID KEY DISPLAY "DADOS DO USU�RIO:"
-                   DISPLAY "NOME:     " USUARIO-NOME
-                   DISPLAY "TELEFONE: " USUARIO-TELEFONE
-                   DISPLAY "E-MAIL:   " USUARIO-EMAIL
-                   DISPLAY "STATUS:   " USUARIO-STATUS
+           END-READ
+
+           IF USUARIO-STATUS = "X"
+               DISPLAY "USU�RIO N�O ENCONTRADO."
+               CLOSE USUARIOS
+               EXIT PARAGRAPH
+           END-IF
+
+           DISPLAY "DADOS DO USU�RIO:"
+           DISPLAY "NOME:     " USUARIO-NOME
+           DISPLAY "TELEFONE: " USUARIO-TELEFONE
+           DISPLAY "E-MAIL:   " USUARIO-EMAIL
+           DISPLAY "STATUS:   " USUARIO-STATUS
+           DISPLAY "CATEGORIA:" USUARIO-CATEGORIA
            CLOSE USUARIOS.
 
        DELETAR-USUARIO.
@@ -162,20 +378,40 @@
                    DISPLAY "USU�RIO N�O ENCONTRADO."
                    CLOSE USUARIOS
                    EXIT PARAGRAPH
-               NOT INVALID KEY
-                   DISPLAY "DADOS DO USU�RIO:"
-                   DISPLAY "NOME:     " USUARIO-NOME
-                   DISPLAY "TELEFONE: " USUARIO-TELEFONE
-                   DISPLAY "E-MAIL:   " USUARIO-EMAIL
-                   DISPLAY "STATUS:   " USUARIO-STATUS
-                   DISPLAY "DESEJA EXCLUIR ESSE USU�RIO?(S/N)"
-                   ACCEPT WS-RESPOSTA
-                   MOVE FUNCTION UPPER-CASE(WS-RESPOSTA) TO WS-RESPOSTA
-
-                   IF WS-RESPOSTA = "S" THEN
-                       DELETE USUARIOS
-                       DISPLAY "USU�RIO DELETADO COM SUCESSO!"
-                   ELSE
-                       DISPLAY "EXCLUS�O CANCELADA."
-                   END-IF
+           END-READ
+
+           IF USUARIO-STATUS = "X"
+               DISPLAY "USU�RIO N�O ENCONTRADO."
+               CLOSE USUARIOS
+               EXIT PARAGRAPH
+           END-IF
+
+           DISPLAY "DADOS DO USU�RIO:"
+           DISPLAY "NOME:     " USUARIO-NOME
+           DISPLAY "TELEFONE: " USUARIO-TELEFONE
+           DISPLAY "E-MAIL:   " USUARIO-EMAIL
+           DISPLAY "STATUS:   " USUARIO-STATUS
+           DISPLAY "CATEGORIA:" USUARIO-CATEGORIA
+           PERFORM EXISTE-EMPRESTIMO-ATIVO-USUARIO
+           IF WS-EMPRESTIMO-ATIVO = "S"
+               DISPLAY "NÃO É POSSÍVEL EXCLUIR: EXISTE "
+                       "EMPRÉSTIMO EM ANDAMENTO."
+               CLOSE USUARIOS
+               EXIT PARAGRAPH
+           END-IF
+           DISPLAY "DESEJA EXCLUIR ESSE USU�RIO?(S/N)"
+           ACCEPT WS-RESPOSTA
+           MOVE FUNCTION UPPER-CASE(WS-RESPOSTA) TO WS-RESPOSTA
+
+           IF WS-RESPOSTA = "S" THEN
+               MOVE USUARIO-STATUS TO WS-AUD-STATUS-ANT
+               MOVE "X"            TO USUARIO-STATUS
+               REWRITE REG-USUARIO
+               DISPLAY "USU�RIO REMOVIDO DO CADASTRO COM SUCESSO!"
+               MOVE "EXCLUSAO" TO WS-AUD-OPERACAO
+               MOVE WS-COD     TO WS-AUD-CHAVE
+               PERFORM REGISTRAR-AUDITORIA
+           ELSE
+               DISPLAY "EXCLUS�O CANCELADA."
+           END-IF
            CLOSE USUARIOS.
